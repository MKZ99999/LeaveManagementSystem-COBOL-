@@ -13,6 +13,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS LEAVE-REQ-ID
+               ALTERNATE RECORD KEY IS LEAVE-EMP-ID WITH DUPLICATES
                FILE STATUS IS LEAVE-STATUS-CODE.
        DATA DIVISION.
        FILE SECTION.
@@ -24,7 +25,10 @@
            05 LEAVE-REASON PIC X(50).
            05 LEAVE-STATUS PIC X(8).
            05 LEAVE-MANAGER-ID PIC X(5).
-           05 LEAVE-DECISION-DATE PIC 9(8).
+           05 LEAVE-DECISION-DATE PIC X(8).
+           05 LEAVE-TYPE PIC X(10).
+           05 LEAVE-LOP-FLAG PIC X.
+           05 LEAVE-PARENT-REQ-ID PIC X(8).
 
        WORKING-STORAGE SECTION.
        01 LEAVE-STATUS-CODE PIC XX.
