@@ -8,6 +8,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS LEAVE-REQ-ID
+               ALTERNATE RECORD KEY IS LEAVE-EMP-ID WITH DUPLICATES
                FILE STATUS IS LEAVE-STATUS-CODE.
 
            SELECT BALANCE-FILE ASSIGN TO "../LEAVEBAL.DAT"
@@ -21,6 +22,67 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS MANAGER-ID
                FILE STATUS IS MANAGER-STATUS.
+
+           SELECT REQCTL-FILE ASSIGN TO "../REQCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REQCTL-KEY
+               FILE STATUS IS REQCTL-STATUS.
+
+           SELECT LEAVE-AUDIT-FILE ASSIGN TO "../LEAVEAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+           SELECT EMPMGR-FILE ASSIGN TO "../EMPMGR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPMGR-EMP-ID
+               FILE STATUS IS EMPMGR-STATUS.
+
+           SELECT HOLIDAY-FILE ASSIGN TO "../HOLIDAY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOL-DATE
+               FILE STATUS IS HOLIDAY-STATUS.
+
+           SELECT OUTBOUND-NOTICE-FILE ASSIGN TO "../OUTNOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTNOTE-STATUS.
+
+           SELECT APRCTL-FILE ASSIGN TO "../APRCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS APRCTL-KEY
+               FILE STATUS IS APRCTL-STATUS.
+
+           SELECT LEAVE-REQUEST-FILE ASSIGN TO "../LEAVEREQ.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARENT-REQ-ID
+               ALTERNATE RECORD KEY IS PARENT-EMP-ID WITH DUPLICATES
+               FILE STATUS IS PARENT-STATUS-CODE.
+
+           SELECT EMPLOYEE-FILE ASSIGN TO "../EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMPLOYEE-STATUS.
+
+           SELECT DELEGATE-FILE ASSIGN TO "../DELEGATE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DELEGATE-MGR-ID
+               FILE STATUS IS DELEGATE-STATUS.
+
+           SELECT LEAVE-TYPE-FILE ASSIGN TO "../LEAVETYPE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TYPE-CODE
+               FILE STATUS IS LTYPE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD LEAVE-FILE.
@@ -33,6 +95,10 @@
            05 LEAVE-MANAGER-ID PIC X(5).
            05 LEAVE-DECISION-DATE PIC X(8).
            05 LEAVE-TYPE PIC X(10).
+           05 LEAVE-LOP-FLAG PIC X.
+              88 LEAVE-IS-LOP VALUE "Y".
+              88 LEAVE-NOT-LOP VALUE "N".
+           05 LEAVE-PARENT-REQ-ID PIC X(8).
 
        FD BALANCE-FILE.
        01 BALANCE-RECORD.
@@ -48,6 +114,89 @@
            05 MANAGER-NAME PIC X(20).
            05 MANAGER-PASSWORD PIC X(20).
 
+       FD REQCTL-FILE.
+       01 REQCTL-RECORD.
+           05 REQCTL-KEY PIC X(4).
+           05 REQCTL-NEXT-NBR PIC 9(8).
+
+       FD LEAVE-AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-REQ-ID PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-OLD-STATUS PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-NEW-STATUS PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-MGR-ID PIC X(5).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-TIMESTAMP PIC X(14).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD PIC X(140).
+
+       FD EMPMGR-FILE.
+       01 EMPMGR-RECORD.
+           05 EMPMGR-EMP-ID PIC X(5).
+           05 EMPMGR-MGR-ID PIC X(5).
+
+       FD HOLIDAY-FILE.
+       01 HOLIDAY-RECORD.
+           05 HOL-DATE PIC 9(8).
+           05 HOL-DESC PIC X(30).
+
+       FD OUTBOUND-NOTICE-FILE.
+       01 OUTNOTE-RECORD.
+           05 OUTNOTE-EMP-ID PIC X(5).
+           05 FILLER PIC X VALUE SPACE.
+           05 OUTNOTE-REQ-ID PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 OUTNOTE-DECISION PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 OUTNOTE-DECISION-DATE PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 OUTNOTE-REASON PIC X(50).
+
+       FD APRCTL-FILE.
+       01 APRCTL-RECORD.
+           05 APRCTL-KEY PIC X(4).
+           05 APRCTL-LAST-REQ-ID PIC X(8).
+           05 APRCTL-MGR-ID PIC X(5).
+
+       FD LEAVE-REQUEST-FILE.
+       01 LEAVE-REQUEST-RECORD.
+           05 PARENT-REQ-ID PIC X(8).
+           05 PARENT-EMP-ID PIC X(5).
+           05 PARENT-START-DATE PIC 9(8).
+           05 PARENT-END-DATE PIC 9(8).
+           05 PARENT-TYPE PIC X(10).
+           05 PARENT-STATUS PIC X(8).
+           05 PARENT-MANAGER-ID PIC X(5).
+           05 PARENT-DECISION-DATE PIC X(8).
+           05 PARENT-REASON PIC X(50).
+
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           05 EMP-ID PIC X(5).
+           05 EMP-NAME PIC X(20).
+           05 EMP-DEPARTMENT PIC X(15).
+           05 EMP-HIRE-DATE PIC 9(8).
+           05 EMP-STATUS PIC X(8).
+           05 EMP-PIN PIC X(10).
+
+       FD DELEGATE-FILE.
+       01 DELEGATE-RECORD.
+           05 DELEGATE-MGR-ID PIC X(5).
+           05 DELEGATE-BACKUP-ID PIC X(5).
+           05 DELEGATE-START-DATE PIC 9(8).
+           05 DELEGATE-END-DATE PIC 9(8).
+
+       FD LEAVE-TYPE-FILE.
+       01 LEAVE-TYPE-RECORD.
+           05 TYPE-CODE PIC 9.
+           05 TYPE-NAME PIC X(10).
+           05 TYPE-MAX-DAYS PIC 99.
+           05 TYPE-ANNUAL-ENTITLEMENT PIC 99.
+
        WORKING-STORAGE SECTION.
        01 BAL-STATUS PIC XX.
        01 LEAVE-STATUS-CODE PIC XX.
@@ -56,7 +205,7 @@
           88 MANAGER VALUE 2.
 
        01 USER-CHOICE PIC 9 VALUE 0.
-       01 MANAGER-CHOICE PIC 9 VALUE 0.
+       01 MANAGER-CHOICE PIC 99 VALUE 0.
        01 LOOP-FLAG PIC X VALUE 'T'.
 
        01 TEMP-EMP-ID PIC X(5).
@@ -81,6 +230,15 @@
        01 AUTH-MGR-PWD PIC X(20).
        01 AUTH-SUCCESS-FLAG PIC X VALUE "N".
 
+       01 AUTH-EMP-ID PIC X(5).
+       01 AUTH-EMP-PIN PIC X(10).
+
+       01 REQCTL-STATUS PIC XX.
+       01 WS-NEW-REQ-NBR PIC 9(8).
+
+       01 AUDIT-STATUS PIC XX.
+       01 WS-OLD-STATUS PIC X(8).
+
        01 WS-TEMP-INT-DATE PIC S9(9) COMP.
 
        01 TEMP-START-DATE      PIC 9(8).
@@ -91,7 +249,6 @@
        01 WS-DAYS-DIFF         PIC 9(4) COMP.
        01 WS-INTEGER-DATE      PIC S9(9) COMP.
        01 WS-DATE-FOUND-FLAG   PIC X VALUE 'N'.
-       01 DUMMY-KEY PIC X(8) VALUE LOW-VALUES.
 
        01 TEMP-LEAVE-TYPE PIC 9.
        01 WS-LEAVE-TYPE-TEXT PIC X(10).
@@ -101,6 +258,70 @@
        01 MAX-SICK-DAYS PIC 99 VALUE 5.
        01 MAX-CASUAL-DAYS PIC 99 VALUE 3.
 
+       01 LTYPE-STATUS PIC XX.
+       01 WS-TYPE-MAX-DAYS PIC 99.
+       01 WS-TYPE-VALID-FLAG PIC X VALUE 'N'.
+
+       01 WS-REPORT-FILE-NAME PIC X(40).
+       01 REPORT-FILE-STATUS PIC XX.
+       01 WS-REPORT-TO-FILE PIC X VALUE 'N'.
+          88 WRITE-REPORT-TO-FILE VALUE 'Y'.
+       01 WS-REPORT-LINE PIC X(140).
+
+       01 EMPMGR-STATUS PIC XX.
+       01 WS-SUPERVISOR-OK PIC X VALUE 'N'.
+
+       01 EMPLOYEE-STATUS PIC XX.
+       01 WS-EMPLOYEE-ACTIVE PIC X VALUE 'Y'.
+          88 EMPLOYEE-IS-ACTIVE VALUE 'Y'.
+
+       01 DELEGATE-STATUS PIC XX.
+       01 WS-DELEGATE-BACKUP-ID PIC X(5).
+       01 WS-DELEGATE-START-DATE PIC 9(8).
+       01 WS-DELEGATE-END-DATE PIC 9(8).
+
+       01 HOLIDAY-STATUS PIC XX.
+       01 WK-DAY-OFFSET PIC S9(4) COMP.
+       01 WS-NONWORKING-FLAG PIC X VALUE 'N'.
+          88 IS-NONWORKING-DAY VALUE 'Y'.
+       01 TEMP-HOL-DATE PIC 9(8).
+       01 TEMP-HOL-DESC PIC X(30).
+
+       01 OUTNOTE-STATUS PIC XX.
+
+       01 APRCTL-STATUS PIC XX.
+       01 WS-RESUME-CHOICE PIC X VALUE 'N'.
+          88 RESUME-FROM-CHECKPOINT VALUE 'Y'.
+       01 WS-CHECKPOINT-START PIC X(8).
+
+       01 WS-CANCEL-REQ-ID PIC X(8).
+       01 WS-CANCEL-OK PIC X VALUE 'N'.
+          88 CANCEL-IS-OK VALUE 'Y'.
+
+       01 PARENT-STATUS-CODE PIC XX.
+       01 WS-PARENT-REQ-ID PIC X(8).
+
+       01 WS-FILTER-TYPE PIC X(10) VALUE SPACES.
+       01 WS-FILTER-STATUS PIC X(8) VALUE SPACES.
+       01 WS-FILTER-START-DATE PIC 9(8) VALUE ZERO.
+       01 WS-FILTER-END-DATE PIC 9(8) VALUE 99999999.
+       01 WS-FILTER-MATCH PIC X VALUE 'Y'.
+          88 FILTER-MATCHED VALUE 'Y'.
+
+       01 WS-ALERT-THRESHOLD PIC 99 VALUE 3.
+       01 WS-ALERT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-ALERT-LOW PIC X VALUE 'N'.
+          88 BALANCE-IS-LOW VALUE 'Y'.
+
+       01 WS-USAGE-TABLE.
+           05 WS-USAGE-MONTH-ENTRY OCCURS 12 TIMES.
+              10 WS-USAGE-ANNUAL PIC 9(5) VALUE ZERO.
+              10 WS-USAGE-SICK PIC 9(5) VALUE ZERO.
+              10 WS-USAGE-CASUAL PIC 9(5) VALUE ZERO.
+       01 WS-USAGE-MONTH-IDX PIC 99.
+       01 WS-USAGE-YEAR PIC 9(4).
+       01 WS-USAGE-TOTAL-DAYS PIC 9(6) VALUE ZERO.
+
 
 
        PROCEDURE DIVISION.
@@ -134,8 +355,132 @@
                DISPLAY "Error opening MANAGER.DAT. Status: "
                MANAGER-STATUS
                STOP RUN
+           END-IF
+
+           OPEN I-O REQCTL-FILE
+           IF REQCTL-STATUS NOT = "00"
+               DISPLAY "REQCTL.DAT not found. Creating file..."
+               OPEN OUTPUT REQCTL-FILE
+               CLOSE REQCTL-FILE
+               OPEN I-O REQCTL-FILE
+               IF REQCTL-STATUS NOT = "00"
+                   DISPLAY "Error opening REQCTL.DAT. Status: "
+                   REQCTL-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN I-O EMPMGR-FILE
+           IF EMPMGR-STATUS NOT = "00"
+               DISPLAY "EMPMGR.DAT not found. Creating file..."
+               OPEN OUTPUT EMPMGR-FILE
+               CLOSE EMPMGR-FILE
+               OPEN I-O EMPMGR-FILE
+               IF EMPMGR-STATUS NOT = "00"
+                   DISPLAY "Error opening EMPMGR.DAT. Status: "
+                   EMPMGR-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN I-O HOLIDAY-FILE
+           IF HOLIDAY-STATUS NOT = "00"
+               DISPLAY "HOLIDAY.DAT not found. Creating file..."
+               OPEN OUTPUT HOLIDAY-FILE
+               CLOSE HOLIDAY-FILE
+               OPEN I-O HOLIDAY-FILE
+               IF HOLIDAY-STATUS NOT = "00"
+                   DISPLAY "Error opening HOLIDAY.DAT. Status: "
+                   HOLIDAY-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN I-O APRCTL-FILE
+           IF APRCTL-STATUS NOT = "00"
+               DISPLAY "APRCTL.DAT not found. Creating file..."
+               OPEN OUTPUT APRCTL-FILE
+               CLOSE APRCTL-FILE
+               OPEN I-O APRCTL-FILE
+               IF APRCTL-STATUS NOT = "00"
+                   DISPLAY "Error opening APRCTL.DAT. Status: "
+                   APRCTL-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN I-O LEAVE-REQUEST-FILE
+           IF PARENT-STATUS-CODE NOT = "00"
+               DISPLAY "LEAVEREQ.DAT not found. Creating file..."
+               OPEN OUTPUT LEAVE-REQUEST-FILE
+               CLOSE LEAVE-REQUEST-FILE
+               OPEN I-O LEAVE-REQUEST-FILE
+               IF PARENT-STATUS-CODE NOT = "00"
+                   DISPLAY "Error opening LEAVEREQ.DAT. Status: "
+                   PARENT-STATUS-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN I-O EMPLOYEE-FILE
+           IF EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "EMPLOYEE.DAT not found. Creating file..."
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+               IF EMPLOYEE-STATUS NOT = "00"
+                   DISPLAY "Error opening EMPLOYEE.DAT. Status: "
+                   EMPLOYEE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN I-O DELEGATE-FILE
+           IF DELEGATE-STATUS NOT = "00"
+               DISPLAY "DELEGATE.DAT not found. Creating file..."
+               OPEN OUTPUT DELEGATE-FILE
+               CLOSE DELEGATE-FILE
+               OPEN I-O DELEGATE-FILE
+               IF DELEGATE-STATUS NOT = "00"
+                   DISPLAY "Error opening DELEGATE.DAT. Status: "
+                   DELEGATE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN I-O LEAVE-TYPE-FILE
+           IF LTYPE-STATUS NOT = "00"
+               DISPLAY "LEAVETYPE.DAT not found. Creating file..."
+               OPEN OUTPUT LEAVE-TYPE-FILE
+               CLOSE LEAVE-TYPE-FILE
+               OPEN I-O LEAVE-TYPE-FILE
+               IF LTYPE-STATUS NOT = "00"
+                   DISPLAY "Error opening LEAVETYPE.DAT. Status: "
+                   LTYPE-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM SEED-LEAVE-TYPES
            END-IF.
 
+           SEED-LEAVE-TYPES.
+               MOVE 1 TO TYPE-CODE
+               MOVE "ANNUAL" TO TYPE-NAME
+               MOVE 10 TO TYPE-MAX-DAYS
+               MOVE 20 TO TYPE-ANNUAL-ENTITLEMENT
+               WRITE LEAVE-TYPE-RECORD
+
+               MOVE 2 TO TYPE-CODE
+               MOVE "SICK" TO TYPE-NAME
+               MOVE 5 TO TYPE-MAX-DAYS
+               MOVE 12 TO TYPE-ANNUAL-ENTITLEMENT
+               WRITE LEAVE-TYPE-RECORD
+
+               MOVE 3 TO TYPE-CODE
+               MOVE "CASUAL" TO TYPE-NAME
+               MOVE 3 TO TYPE-MAX-DAYS
+               MOVE 8 TO TYPE-ANNUAL-ENTITLEMENT
+               WRITE LEAVE-TYPE-RECORD.
+
            ROLE-SELECTION.
            PERFORM UNTIL USER-ROLE = 1 OR USER-ROLE = 2
                DISPLAY "+--------------------------+"
@@ -153,9 +498,44 @@
                        DISPLAY "Authentication failed. Try again."
                        MOVE 0 TO USER-ROLE
                    END-IF
+               ELSE IF EMPLOYEE
+                   PERFORM AUTHENTICATE-EMPLOYEE
+                   IF AUTH-SUCCESS-FLAG = "N"
+                       DISPLAY "Authentication failed. Try again."
+                       MOVE 0 TO USER-ROLE
+                   END-IF
                END-IF
            END-PERFORM.
 
+           AUTHENTICATE-EMPLOYEE.
+               MOVE 'N' TO AUTH-SUCCESS-FLAG
+               DISPLAY "+--------------------+"
+               DISPLAY "| Employee Login     |"
+               DISPLAY "+--------------------+"
+               DISPLAY "Enter Employee ID: "
+               ACCEPT AUTH-EMP-ID
+               DISPLAY "Enter PIN: "
+               ACCEPT AUTH-EMP-PIN
+
+               MOVE AUTH-EMP-ID TO EMP-ID
+               READ EMPLOYEE-FILE
+                   INVALID KEY
+                       DISPLAY "No EMPLOYEE.DAT record on file - "
+                           "logging in on ID alone."
+                       MOVE 'Y' TO AUTH-SUCCESS-FLAG
+                   NOT INVALID KEY
+                       IF FUNCTION TRIM(EMP-PIN) = SPACES
+                           DISPLAY "Log in successful."
+                           MOVE 'Y' TO AUTH-SUCCESS-FLAG
+                       ELSE IF FUNCTION TRIM(AUTH-EMP-PIN) =
+                                        FUNCTION TRIM(EMP-PIN)
+                           DISPLAY "Log in successful."
+                           MOVE 'Y' TO AUTH-SUCCESS-FLAG
+                       ELSE
+                           DISPLAY "Incorrect PIN."
+                       END-IF
+               END-READ.
+
            AUTHENTICATE-MANAGER.
                MOVE 'N' TO AUTH-SUCCESS-FLAG
                DISPLAY "+--------------------+"
@@ -191,9 +571,14 @@
                 DISPLAY "| 2. Generate Report          |"
                 DISPLAY "| 3. View Leave Balances      |"
                 DISPLAY "| 4. Employee Leave Taken Data|"
-                DISPLAY "| 5. Exit                     |"
+                DISPLAY "| 5. Manage Holidays          |"
+                DISPLAY "| 6. Low-Balance Alert Report |"
+                DISPLAY "| 7. Set Backup Approver      |"
+                DISPLAY "| 8. Manage Leave Types       |"
+                DISPLAY "| 9. Company Usage Summary    |"
+                DISPLAY "| 10. Exit                    |"
                 DISPLAY "+-----------------------------+"
-                DISPLAY "Enter your choice (1-5): "
+                DISPLAY "Enter your choice (1-10): "
                 ACCEPT MANAGER-CHOICE
             ELSE
                DISPLAY "+-----------------------------+"
@@ -202,9 +587,10 @@
                DISPLAY "| 1. Apply for Leave          |"
                DISPLAY "| 2. Generate Report          |"
                DISPLAY "| 3. View My Leave Balance    |"
-               DISPLAY "| 4. Exit                     |"
+               DISPLAY "| 4. Cancel Leave Request     |"
+               DISPLAY "| 5. Exit                     |"
                DISPLAY "+-----------------------------+"
-               DISPLAY "Enter your choice (1-4): "
+               DISPLAY "Enter your choice (1-5): "
                ACCEPT USER-CHOICE
                END-IF
                PERFORM HANDLE-ACTION
@@ -222,6 +608,16 @@
                        WHEN 4
                            PERFORM EMPLOYEE-LEAVE-TAKEN-DATA
                        WHEN 5
+                           PERFORM MANAGE-HOLIDAYS
+                       WHEN 6
+                           PERFORM LOW-BALANCE-ALERT-REPORT
+                       WHEN 7
+                           PERFORM SET-BACKUP-APPROVER
+                       WHEN 8
+                           PERFORM MANAGE-LEAVE-TYPES
+                       WHEN 9
+                           PERFORM LEAVE-USAGE-SUMMARY-REPORT
+                       WHEN 10
                            MOVE 'F' TO LOOP-FLAG
                        WHEN OTHER
                            DISPLAY "Invalid manager choice."
@@ -235,6 +631,8 @@
                        WHEN 3
                            PERFORM DISPLAY-LEAVE-BALANCES
                        WHEN 4
+                           PERFORM CANCEL-LEAVE-REQUEST
+                       WHEN 5
                            MOVE 'F' TO LOOP-FLAG
                        WHEN OTHER
                            DISPLAY "Invalid employee choice."
@@ -247,17 +645,10 @@
                IF LEAVE-STATUS-CODE NOT = "00"
                    DISPLAY "Error opening LEAVE.DAT. Status: "
                    LEAVE-STATUS-CODE
-                   GO TO APPROVE-REJECT-CLEANUP
+                   EXIT PARAGRAPH
                END-IF
 
-               move spaces to TEMP-EMP-ID
-               PERFORM UNTIL TEMP-EMP-ID NOT = SPACES
-                   DISPLAY "Enter Your Employee ID: "
-                   ACCEPT TEMP-EMP-ID
-                   IF TEMP-EMP-ID = SPACES
-                       DISPLAY "Error:ID cannot be blank."
-                   END-IF
-               END-PERFORM
+               MOVE AUTH-EMP-ID TO TEMP-EMP-ID
 
                MOVE TEMP-EMP-ID TO BAL-EMP-ID
                READ BALANCE-FILE INVALID KEY
@@ -267,6 +658,22 @@
                    EXIT PARAGRAPH
                END-READ
 
+               MOVE 'Y' TO WS-EMPLOYEE-ACTIVE
+               MOVE TEMP-EMP-ID TO EMP-ID
+               READ EMPLOYEE-FILE INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FUNCTION TRIM(EMP-STATUS) NOT = "ACTIVE"
+                       MOVE 'N' TO WS-EMPLOYEE-ACTIVE
+                   END-IF
+               END-READ
+               IF NOT EMPLOYEE-IS-ACTIVE
+                   DISPLAY "Employee is not active. Application denied."
+                   DISPLAY "Press enter to return to menu..."
+                   ACCEPT DUMMY-INPUT
+                   EXIT PARAGRAPH
+               END-IF
+
                MOVE 0 TO TEMP-LEAVE-TYPE
                PERFORM UNTIL TEMP-LEAVE-TYPE >= 1 AND
                TEMP-LEAVE-TYPE <= 3
@@ -279,6 +686,14 @@
                DISPLAY "+--------------------+"
                DISPLAY "Enter leave type (1-3): "
                ACCEPT TEMP-LEAVE-TYPE
+
+               MOVE TEMP-LEAVE-TYPE TO TYPE-CODE
+               READ LEAVE-TYPE-FILE INVALID KEY
+                   MOVE 0 TO WS-TYPE-MAX-DAYS
+               NOT INVALID KEY
+                   MOVE TYPE-MAX-DAYS TO WS-TYPE-MAX-DAYS
+               END-READ
+
                EVALUATE TEMP-LEAVE-TYPE
                WHEN 1
                    MOVE "ANNUAL" TO WS-LEAVE-TYPE-TEXT
@@ -342,7 +757,7 @@
                            DISPLAY "Error: Invalid calendar date."
                        ELSE
                        IF TEMP-START-DATE > TEMP-END-DATE
-                           DISPLAY "Start date cannot be after End Date!!."
+                           DISPLAY "Start date after End Date."
                        ELSE
                        IF TEMP-START-DATE < CURRENT-DATE-VAL
                            DISPLAY "Error: Leave date can't be in past."
@@ -351,35 +766,49 @@
                            OR TEMP-END-DATE(1:4) NOT= CURRENT-YEAR-VAL
                            DISPLAY "Leave must be within current year!!"
                        ELSE
-                           COMPUTE WS-REQUESTED-DAYS =
-                           (FUNCTION INTEGER-OF-DATE(TEMP-END-DATE) -
-                            FUNCTION INTEGER-OF-DATE(TEMP-START-DATE))
-                            + 1
+                           PERFORM COUNT-WORKING-DAYS
+                       IF WS-REQUESTED-DAYS = 0
+                         DISPLAY "Error: date range contains no "
+                             "working days."
+                       ELSE
                        EVALUATE WS-LEAVE-TYPE-TEXT
                        WHEN "ANNUAL"
-                       IF WS-REQUESTED-DAYS > MAX-ANNUAL-DAYS
-                        DISPLAY "Error:annual request exceeds 10 days."
+                       IF WS-REQUESTED-DAYS > WS-TYPE-MAX-DAYS
+                        DISPLAY "Error:annual request exceeds "
+                            WS-TYPE-MAX-DAYS " days."
                         DISPLAY "Requested: "WS-REQUESTED-DAYS" days."
+                       ELSE IF WS-REQUESTED-DAYS > BAL-ANNUAL
+                        DISPLAY "Error: exceeds remaining annual bal."
+                        DISPLAY "Remaining: " BAL-ANNUAL " day(s)."
                        ELSE
                            MOVE 'Y' TO VALID-DATE-FLAG
                        END-IF
                        WHEN "SICK"
-                       IF WS-REQUESTED-DAYS > MAX-SICK-DAYS
-                        DISPLAY "Error:sick request exceeds 5 days."
+                       IF WS-REQUESTED-DAYS > WS-TYPE-MAX-DAYS
+                        DISPLAY "Error:sick request exceeds "
+                            WS-TYPE-MAX-DAYS " days."
                         DISPLAY "Requested: "WS-REQUESTED-DAYS" days."
+                       ELSE IF WS-REQUESTED-DAYS > BAL-SICK
+                        DISPLAY "Error: exceeds remaining sick bal."
+                        DISPLAY "Remaining: " BAL-SICK " day(s)."
                        ELSE
                            MOVE 'Y' TO VALID-DATE-FLAG
                        END-IF
                        WHEN "CASUAL"
-                       IF WS-REQUESTED-DAYS > MAX-CASUAL-DAYS
-                        DISPLAY "Error:casual request exceeds 3 days."
+                       IF WS-REQUESTED-DAYS > WS-TYPE-MAX-DAYS
+                        DISPLAY "Error:casual request exceeds "
+                            WS-TYPE-MAX-DAYS " days."
                         DISPLAY "Requested: "WS-REQUESTED-DAYS" days."
+                       ELSE IF WS-REQUESTED-DAYS > BAL-CASUAL
+                        DISPLAY "Error: exceeds remaining casual bal."
+                        DISPLAY "Remaining: " BAL-CASUAL " day(s)."
                        ELSE
                            MOVE 'Y' TO VALID-DATE-FLAG
                        END-IF
                        WHEN OTHER
                          DISPLAY "Error:Unknown leave type."
                        END-EVALUATE
+                       END-IF
                      END-IF
                    END-IF
                    END-IF
@@ -391,13 +820,34 @@
                DISPLAY "Enter reason for leave: "
                ACCEPT TEMP-REASON
 
+               PERFORM GET-NEXT-LEAVE-REQ-ID
+               MOVE REQ-ID TO WS-PARENT-REQ-ID
+               MOVE WS-PARENT-REQ-ID TO PARENT-REQ-ID
+               MOVE TEMP-EMP-ID TO PARENT-EMP-ID
+               MOVE TEMP-START-DATE TO PARENT-START-DATE
+               MOVE TEMP-END-DATE TO PARENT-END-DATE
+               MOVE WS-LEAVE-TYPE-TEXT TO PARENT-TYPE
+               MOVE "APPLIED" TO PARENT-STATUS
+               MOVE SPACES TO PARENT-MANAGER-ID
+               MOVE ZEROS TO PARENT-DECISION-DATE
+               MOVE TEMP-REASON TO PARENT-REASON
+               WRITE LEAVE-REQUEST-RECORD INVALID KEY
+                   DISPLAY "Error saving leave request header."
+               END-WRITE
+
                MOVE TEMP-START-DATE TO WS-CURRENT-LOOP-DATE
 
                PERFORM UNTIL WS-CURRENT-LOOP-DATE > TEMP-END-DATE
+                   PERFORM CHECK-NONWORKING-DAY
+                   IF IS-NONWORKING-DAY
+                       DISPLAY "Skipping non-working day: "
+                           WS-CURRENT-LOOP-DATE
+                   ELSE
                    MOVE 'N' to FOUND-FLAG
-                   MOVE DUMMY-KEY TO LEAVE-REQ-ID
-                   START LEAVE-FILE KEY >= LEAVE-REQ-ID
-                   INVALID KEY CONTINUE
+                   MOVE TEMP-EMP-ID TO LEAVE-EMP-ID
+                   START LEAVE-FILE KEY >= LEAVE-EMP-ID
+                   INVALID KEY MOVE '99' TO LEAVE-STATUS-CODE
+                   NOT INVALID KEY MOVE '00' TO LEAVE-STATUS-CODE
                    END-START
 
                PERFORM UNTIL LEAVE-STATUS-CODE NOT = '00'
@@ -405,21 +855,23 @@
                        AT END
                            MOVE '99' TO LEAVE-STATUS-CODE
                        NOT AT END
-                           IF LEAVE-EMP-ID = TEMP-EMP-ID AND
-                               LEAVE-DATE = WS-CURRENT-LOOP-DATE
+                           IF LEAVE-EMP-ID NOT = TEMP-EMP-ID
+                               MOVE '99' TO LEAVE-STATUS-CODE
+                           ELSE IF LEAVE-DATE = WS-CURRENT-LOOP-DATE AND
+                              FUNCTION TRIM(LEAVE-STATUS) NOT="REJECTED"
+                              AND FUNCTION TRIM(LEAVE-STATUS)
+                                  NOT = "CANCELLED"
                                MOVE 'Y' TO FOUND-FLAG
-                               EXIT PERFORM
+                               MOVE '99' TO LEAVE-STATUS-CODE
                            END-IF
                    END-READ
                END-PERFORM
 
                IF FOUND-FLAG = 'Y'
-                   DISPLAY "Leave already applied for: "
+                   DISPLAY "Overlaps existing leave request on: "
                    WS-CURRENT-LOOP-DATE
                ELSE
-                   MOVE TEMP-EMP-ID(4:2) TO REQ-ID(1:2)
-                   MOVE WS-CURRENT-LOOP-DATE(3:6) TO REQ-ID(3:6)
-
+                   PERFORM GET-NEXT-LEAVE-REQ-ID
                    MOVE REQ-ID TO LEAVE-REQ-ID
 
                    MOVE TEMP-EMP-ID TO LEAVE-EMP-ID
@@ -429,6 +881,8 @@
                    MOVE "APPLIED" TO LEAVE-STATUS
                    MOVE SPACES TO LEAVE-MANAGER-ID
                    MOVE ZEROS TO LEAVE-DECISION-DATE
+                   MOVE "N" TO LEAVE-LOP-FLAG
+                   MOVE WS-PARENT-REQ-ID TO LEAVE-PARENT-REQ-ID
 
                    WRITE LEAVE-RECORD INVALID KEY
                        DISPLAY "Error saving leave on : "
@@ -437,6 +891,7 @@
                        DISPLAY "Leave applied: " WS-CURRENT-LOOP-DATE
                    END-WRITE
                END-IF
+               END-IF
 
               COMPUTE WS-INTEGER-DATE =
               FUNCTION INTEGER-OF-DATE(WS-CURRENT-LOOP-DATE)
@@ -451,6 +906,114 @@
             DISPLAY "Press Enter to return to menu..."
             ACCEPT DUMMY-INPUT.
 
+           CANCEL-LEAVE-REQUEST.
+               CLOSE LEAVE-FILE
+               OPEN I-O LEAVE-FILE
+               IF LEAVE-STATUS-CODE NOT = "00"
+                   DISPLAY "Error opening LEAVE.DAT. Status: "
+                   LEAVE-STATUS-CODE
+                   EXIT PARAGRAPH
+               END-IF
+
+               CLOSE LEAVE-REQUEST-FILE
+               OPEN I-O LEAVE-REQUEST-FILE
+               IF PARENT-STATUS-CODE NOT = "00"
+                   DISPLAY "Error opening LEAVEREQ.DAT. Status: "
+                   PARENT-STATUS-CODE
+                   EXIT PARAGRAPH
+               END-IF
+
+               MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE
+
+               MOVE AUTH-EMP-ID TO TEMP-EMP-ID
+               DISPLAY "Enter Request ID to cancel: "
+               ACCEPT WS-CANCEL-REQ-ID
+               MOVE WS-CANCEL-REQ-ID TO PARENT-REQ-ID
+
+               MOVE 'N' TO WS-CANCEL-OK
+               READ LEAVE-REQUEST-FILE INVALID KEY
+                   DISPLAY "Request ID not found."
+               NOT INVALID KEY
+                   IF PARENT-EMP-ID NOT = TEMP-EMP-ID
+                       DISPLAY "That request does not belong to you."
+                   ELSE IF FUNCTION TRIM(PARENT-STATUS) = "CANCELLED"
+                       DISPLAY "That request is already cancelled."
+                   ELSE IF FUNCTION TRIM(PARENT-STATUS) = "REJECTED"
+                       DISPLAY "A rejected request cannot be cancelled."
+                   ELSE IF PARENT-END-DATE < TODAY-DATE
+                       DISPLAY "Cannot cancel leave already taken."
+                   ELSE
+                       MOVE 'Y' TO WS-CANCEL-OK
+                   END-IF
+               END-READ
+
+               IF CANCEL-IS-OK
+                   MOVE PARENT-STATUS TO WS-OLD-STATUS
+                   MOVE "CANCELLED" TO PARENT-STATUS
+                   REWRITE LEAVE-REQUEST-RECORD
+                   PERFORM CASCADE-CANCEL-DECISION
+                   MOVE PARENT-REQ-ID TO AUD-REQ-ID
+                   MOVE WS-OLD-STATUS TO AUD-OLD-STATUS
+                   MOVE PARENT-STATUS TO AUD-NEW-STATUS
+                   MOVE TEMP-EMP-ID TO AUD-MGR-ID
+                   MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP
+                   OPEN EXTEND LEAVE-AUDIT-FILE
+                   IF AUDIT-STATUS NOT = "00"
+                       OPEN OUTPUT LEAVE-AUDIT-FILE
+                       CLOSE LEAVE-AUDIT-FILE
+                       OPEN EXTEND LEAVE-AUDIT-FILE
+                   END-IF
+                   WRITE AUDIT-RECORD
+                   CLOSE LEAVE-AUDIT-FILE
+                   DISPLAY "Leave request cancelled."
+               END-IF
+
+               DISPLAY "Press Enter to return to menu..."
+               ACCEPT DUMMY-INPUT.
+
+           CASCADE-CANCEL-DECISION.
+               MOVE PARENT-EMP-ID TO LEAVE-EMP-ID
+               START LEAVE-FILE KEY >= LEAVE-EMP-ID
+                   INVALID KEY MOVE '99' TO LEAVE-STATUS-CODE
+                   NOT INVALID KEY MOVE '00' TO LEAVE-STATUS-CODE
+               END-START
+               PERFORM UNTIL LEAVE-STATUS-CODE NOT = '00'
+                   READ LEAVE-FILE NEXT RECORD
+                       AT END
+                           MOVE '99' TO LEAVE-STATUS-CODE
+                       NOT AT END
+                           IF LEAVE-EMP-ID NOT = PARENT-EMP-ID
+                               MOVE '99' TO LEAVE-STATUS-CODE
+                           ELSE IF LEAVE-PARENT-REQ-ID = PARENT-REQ-ID
+                              AND LEAVE-DATE NOT < TODAY-DATE
+                               IF FUNCTION TRIM(LEAVE-STATUS) =
+                                  "APPROVED" AND LEAVE-NOT-LOP
+                                   PERFORM CREDIT-BACK-LEAVE-BALANCE
+                               END-IF
+                               MOVE "CANCELLED" TO LEAVE-STATUS
+                               REWRITE LEAVE-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+           CREDIT-BACK-LEAVE-BALANCE.
+               MOVE LEAVE-EMP-ID TO BAL-EMP-ID
+               READ BALANCE-FILE INVALID KEY
+                   DISPLAY "Employee not found in balance file."
+               NOT INVALID KEY
+                   EVALUATE LEAVE-TYPE
+                   WHEN "ANNUAL"
+                       ADD 1 TO BAL-ANNUAL
+                   WHEN "SICK"
+                       ADD 1 TO BAL-SICK
+                   WHEN "CASUAL"
+                       ADD 1 TO BAL-CASUAL
+                   WHEN OTHER
+                       DISPLAY "Error: Unknown leave type for credit."
+                   END-EVALUATE
+                   REWRITE BALANCE-RECORD
+               END-READ.
+
            VALIDATE-DATE.
                COMPUTE WS-TEMP-INT-DATE =
                FUNCTION INTEGER-OF-DATE(TEMP-LEAVE-DATE)
@@ -461,43 +1024,168 @@
                MOVE 'Y' TO VALID-DATE-FLAG
            END-IF.
 
+           CHECK-NONWORKING-DAY.
+               MOVE 'N' TO WS-NONWORKING-FLAG
+               COMPUTE WK-DAY-OFFSET =
+                   FUNCTION MOD(
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-LOOP-DATE) -
+                   FUNCTION INTEGER-OF-DATE(20000101) 7)
+               IF WK-DAY-OFFSET = 0 OR WK-DAY-OFFSET = 1
+                   MOVE 'Y' TO WS-NONWORKING-FLAG
+               ELSE
+                   MOVE WS-CURRENT-LOOP-DATE TO HOL-DATE
+                   READ HOLIDAY-FILE INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-NONWORKING-FLAG
+                   END-READ
+               END-IF.
+
+           COUNT-WORKING-DAYS.
+               MOVE ZERO TO WS-REQUESTED-DAYS
+               MOVE TEMP-START-DATE TO WS-CURRENT-LOOP-DATE
+               PERFORM UNTIL WS-CURRENT-LOOP-DATE > TEMP-END-DATE
+                   PERFORM CHECK-NONWORKING-DAY
+                   IF NOT IS-NONWORKING-DAY
+                       ADD 1 TO WS-REQUESTED-DAYS
+                   END-IF
+                   COMPUTE WS-INTEGER-DATE =
+                       FUNCTION INTEGER-OF-DATE(WS-CURRENT-LOOP-DATE)
+                   ADD 1 TO WS-INTEGER-DATE
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-INTEGER-DATE) TO
+                       WS-CURRENT-LOOP-DATE
+               END-PERFORM.
+
+           GET-NEXT-LEAVE-REQ-ID.
+               MOVE "CTRL" TO REQCTL-KEY
+               READ REQCTL-FILE INVALID KEY
+                   MOVE 1 TO WS-NEW-REQ-NBR
+                   MOVE "CTRL" TO REQCTL-KEY
+                   MOVE WS-NEW-REQ-NBR TO REQCTL-NEXT-NBR
+                   WRITE REQCTL-RECORD
+               NOT INVALID KEY
+                   MOVE REQCTL-NEXT-NBR TO WS-NEW-REQ-NBR
+                   ADD 1 TO REQCTL-NEXT-NBR
+                   REWRITE REQCTL-RECORD
+               END-READ
+               MOVE WS-NEW-REQ-NBR TO REQ-ID.
+
            APPROVE-REJECT-LEAVE.
             CLOSE LEAVE-FILE
             OPEN I-O LEAVE-FILE
             IF LEAVE-STATUS-CODE NOT = "00"
                DISPLAY "Error opening LEAVE.DAT for approval. Status: "
                LEAVE-STATUS-CODE
-               GO TO APPROVE-REJECT-CLEANUP
+               EXIT PARAGRAPH
+            END-IF
+
+            CLOSE LEAVE-REQUEST-FILE
+            OPEN I-O LEAVE-REQUEST-FILE
+            IF PARENT-STATUS-CODE NOT = "00"
+               DISPLAY "Error opening LEAVEREQ.DAT. Status: "
+               PARENT-STATUS-CODE
+               EXIT PARAGRAPH
+            END-IF
+
+            OPEN EXTEND LEAVE-AUDIT-FILE
+            IF AUDIT-STATUS NOT = "00"
+                OPEN OUTPUT LEAVE-AUDIT-FILE
+                CLOSE LEAVE-AUDIT-FILE
+                OPEN EXTEND LEAVE-AUDIT-FILE
+            END-IF
+
+            OPEN EXTEND OUTBOUND-NOTICE-FILE
+            IF OUTNOTE-STATUS NOT = "00"
+                OPEN OUTPUT OUTBOUND-NOTICE-FILE
+                CLOSE OUTBOUND-NOTICE-FILE
+                OPEN EXTEND OUTBOUND-NOTICE-FILE
             END-IF
 
             MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE
 
-            MOVE SPACES TO LEAVE-REQ-ID
-            START LEAVE-FILE KEY IS >= LEAVE-REQ-ID
-               INVALID KEY
-                   DISPLAY "No leave requests found."
-                   GO TO APPROVE-REJECT-CLEANUP
-            END-START
+            MOVE 'N' TO WS-RESUME-CHOICE
+            MOVE "CTRL" TO APRCTL-KEY
+            READ APRCTL-FILE INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                IF FUNCTION TRIM(APRCTL-LAST-REQ-ID) NOT = SPACES
+                   AND APRCTL-MGR-ID = AUTH-MGR-ID
+                    DISPLAY "Resume from last checkpoint (after "
+                        FUNCTION TRIM(APRCTL-LAST-REQ-ID) ")? (Y/N): "
+                    ACCEPT WS-RESUME-CHOICE
+                END-IF
+            END-READ
+
+            IF RESUME-FROM-CHECKPOINT
+                MOVE APRCTL-LAST-REQ-ID TO WS-CHECKPOINT-START
+                MOVE WS-CHECKPOINT-START TO PARENT-REQ-ID
+                START LEAVE-REQUEST-FILE KEY IS > PARENT-REQ-ID
+                   INVALID KEY
+                       DISPLAY "No leave requests found."
+                       CLOSE LEAVE-AUDIT-FILE
+                       CLOSE OUTBOUND-NOTICE-FILE
+                       EXIT PARAGRAPH
+                END-START
+            ELSE
+                MOVE SPACES TO PARENT-REQ-ID
+                START LEAVE-REQUEST-FILE KEY IS >= PARENT-REQ-ID
+                   INVALID KEY
+                       DISPLAY "No leave requests found."
+                       CLOSE LEAVE-AUDIT-FILE
+                       CLOSE OUTBOUND-NOTICE-FILE
+                       EXIT PARAGRAPH
+                END-START
+            END-IF
 
             MOVE 'N' TO FOUND-PENDING
-            PERFORM UNTIL LEAVE-STATUS-CODE NOT = '00'
-               READ LEAVE-FILE NEXT RECORD
+            PERFORM UNTIL PARENT-STATUS-CODE NOT = '00'
+               READ LEAVE-REQUEST-FILE NEXT RECORD
                    AT END
-                       MOVE '99' TO LEAVE-STATUS-CODE
+                       MOVE '99' TO PARENT-STATUS-CODE
                    NOT AT END
 
-                       IF FUNCTION TRIM(LEAVE-STATUS) = "APPLIED"
+                       MOVE 'N' TO WS-SUPERVISOR-OK
+                       IF FUNCTION TRIM(PARENT-STATUS) = "APPLIED"
+                           MOVE PARENT-EMP-ID TO EMPMGR-EMP-ID
+                           READ EMPMGR-FILE INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               IF EMPMGR-MGR-ID = AUTH-MGR-ID
+                                   MOVE 'Y' TO WS-SUPERVISOR-OK
+                               ELSE
+                                   MOVE EMPMGR-MGR-ID TO DELEGATE-MGR-ID
+                                   READ DELEGATE-FILE INVALID KEY
+                                       CONTINUE
+                                   NOT INVALID KEY
+                                       IF DELEGATE-BACKUP-ID =
+                                              AUTH-MGR-ID
+                                          AND TODAY-DATE NOT <
+                                              DELEGATE-START-DATE
+                                          AND TODAY-DATE NOT >
+                                              DELEGATE-END-DATE
+                                           MOVE 'Y' TO WS-SUPERVISOR-OK
+                                       END-IF
+                                   END-READ
+                               END-IF
+                           END-READ
+                       END-IF
+
+                       IF FUNCTION TRIM(PARENT-STATUS) = "APPLIED" AND
+                          WS-SUPERVISOR-OK = 'Y'
                            MOVE 'Y' TO FOUND-PENDING
-                           MOVE LEAVE-EMP-ID TO BAL-EMP-ID
+                           MOVE PARENT-EMP-ID TO BAL-EMP-ID
                            READ BALANCE-FILE INVALID KEY
                                MOVE SPACES TO BAL-EMP-NAME
                            END-READ
 
-                           DISPLAY "Request ID: " LEAVE-REQ-ID
-                           DISPLAY "Employee ID: " LEAVE-EMP-ID
+                           DISPLAY "Request ID: " PARENT-REQ-ID
+                           DISPLAY "Employee ID: " PARENT-EMP-ID
                            DISPLAY "Employee Name: " BAL-EMP-NAME
-                           DISPLAY "Leave date: " LEAVE-DATE
-                           DISPLAY "Reason: " LEAVE-REASON
+                           DISPLAY "Leave type: " PARENT-TYPE
+                           DISPLAY "From: " PARENT-START-DATE
+                                   "  To: " PARENT-END-DATE
+                           DISPLAY "Reason: " PARENT-REASON
+                           MOVE PARENT-STATUS TO WS-OLD-STATUS
                            MOVE SPACES TO DECISION-INPUT
                            PERFORM UNTIL DECISION-INPUT = 'A' OR
                                          DECISION-INPUT = 'R'
@@ -506,18 +1194,25 @@
 
                            EVALUATE DECISION-INPUT
                            WHEN 'A'
-                               MOVE "APPROVED" TO LEAVE-STATUS
-                               MOVE AUTH-MGR-ID TO LEAVE-MANAGER-ID
-                               MOVE TODAY-DATE TO LEAVE-DECISION-DATE
-                               PERFORM SUBTRACT-LEAVE-BALANCE
-                               REWRITE LEAVE-RECORD
-                               DISPLAY "Leave approved."
+                               MOVE "APPROVED" TO PARENT-STATUS
+                               MOVE AUTH-MGR-ID TO PARENT-MANAGER-ID
+                               MOVE TODAY-DATE TO PARENT-DECISION-DATE
+                               REWRITE LEAVE-REQUEST-RECORD
+                               PERFORM CASCADE-APPROVAL-DECISION
+                               PERFORM WRITE-AUDIT-RECORD
+                               PERFORM WRITE-OUTBOUND-NOTICE
+                               PERFORM SAVE-APPROVAL-CHECKPOINT
+                               DISPLAY "Leave request approved."
                            WHEN 'R'
-                               MOVE "REJECTED" TO LEAVE-STATUS
-                               MOVE AUTH-MGR-ID TO LEAVE-MANAGER-ID
-                               MOVE TODAY-DATE TO LEAVE-DECISION-DATE
-                               REWRITE LEAVE-RECORD
-                               DISPLAY "Leave rejected."
+                               MOVE "REJECTED" TO PARENT-STATUS
+                               MOVE AUTH-MGR-ID TO PARENT-MANAGER-ID
+                               MOVE TODAY-DATE TO PARENT-DECISION-DATE
+                               REWRITE LEAVE-REQUEST-RECORD
+                               PERFORM CASCADE-APPROVAL-DECISION
+                               PERFORM WRITE-AUDIT-RECORD
+                               PERFORM WRITE-OUTBOUND-NOTICE
+                               PERFORM SAVE-APPROVAL-CHECKPOINT
+                               DISPLAY "Leave request rejected."
                            WHEN OTHER
                                DISPLAY "Invalid choice."
                            END-EVALUATE
@@ -528,10 +1223,146 @@
 
             IF FOUND-PENDING = 'N'
                 DISPLAY "No pending leave requests found."
-            END-IF.
+            END-IF
+
+            MOVE "CTRL" TO APRCTL-KEY
+            MOVE SPACES TO APRCTL-LAST-REQ-ID
+            MOVE SPACES TO APRCTL-MGR-ID
+            READ APRCTL-FILE INVALID KEY
+                WRITE APRCTL-RECORD
+            NOT INVALID KEY
+                REWRITE APRCTL-RECORD
+            END-READ
+
+            CLOSE LEAVE-AUDIT-FILE
+            CLOSE OUTBOUND-NOTICE-FILE
+            DISPLAY "Approve/reject process complete.".
+
+            CASCADE-APPROVAL-DECISION.
+                MOVE PARENT-EMP-ID TO LEAVE-EMP-ID
+                START LEAVE-FILE KEY >= LEAVE-EMP-ID
+                    INVALID KEY MOVE '99' TO LEAVE-STATUS-CODE
+                    NOT INVALID KEY MOVE '00' TO LEAVE-STATUS-CODE
+                END-START
+                PERFORM UNTIL LEAVE-STATUS-CODE NOT = '00'
+                    READ LEAVE-FILE NEXT RECORD
+                        AT END
+                            MOVE '99' TO LEAVE-STATUS-CODE
+                        NOT AT END
+                            IF LEAVE-EMP-ID NOT = PARENT-EMP-ID
+                                MOVE '99' TO LEAVE-STATUS-CODE
+                            ELSE IF LEAVE-PARENT-REQ-ID = PARENT-REQ-ID
+                                MOVE PARENT-STATUS TO LEAVE-STATUS
+                                MOVE PARENT-MANAGER-ID TO
+                                    LEAVE-MANAGER-ID
+                                MOVE PARENT-DECISION-DATE TO
+                                    LEAVE-DECISION-DATE
+                                IF FUNCTION TRIM(PARENT-STATUS) =
+                                   "APPROVED"
+                                    PERFORM SUBTRACT-LEAVE-BALANCE
+                                END-IF
+                                REWRITE LEAVE-RECORD
+                            END-IF
+                    END-READ
+                END-PERFORM.
+
+            SAVE-APPROVAL-CHECKPOINT.
+                MOVE "CTRL" TO APRCTL-KEY
+                MOVE PARENT-REQ-ID TO APRCTL-LAST-REQ-ID
+                MOVE AUTH-MGR-ID TO APRCTL-MGR-ID
+                READ APRCTL-FILE INVALID KEY
+                    WRITE APRCTL-RECORD
+                NOT INVALID KEY
+                    REWRITE APRCTL-RECORD
+                END-READ.
 
-            APPROVE-REJECT-CLEANUP.
-                DISPLAY "Approve/reject process complete.".
+            WRITE-AUDIT-RECORD.
+                MOVE PARENT-REQ-ID TO AUD-REQ-ID
+                MOVE WS-OLD-STATUS TO AUD-OLD-STATUS
+                MOVE PARENT-STATUS TO AUD-NEW-STATUS
+                MOVE AUTH-MGR-ID TO AUD-MGR-ID
+                MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP
+                WRITE AUDIT-RECORD.
+
+            WRITE-OUTBOUND-NOTICE.
+                MOVE PARENT-EMP-ID TO OUTNOTE-EMP-ID
+                MOVE PARENT-REQ-ID TO OUTNOTE-REQ-ID
+                MOVE PARENT-STATUS TO OUTNOTE-DECISION
+                MOVE PARENT-DECISION-DATE TO OUTNOTE-DECISION-DATE
+                MOVE PARENT-REASON TO OUTNOTE-REASON
+                WRITE OUTNOTE-RECORD.
+
+            PROMPT-REPORT-FILTERS.
+                MOVE SPACES TO WS-FILTER-TYPE
+                MOVE SPACES TO WS-FILTER-STATUS
+                MOVE ZERO TO WS-FILTER-START-DATE
+                MOVE 99999999 TO WS-FILTER-END-DATE
+                DISPLAY "Filter by leave type "
+                    "(ANNUAL/SICK/CASUAL, blank = all): "
+                ACCEPT WS-FILTER-TYPE
+                DISPLAY "Filter by status "
+                    "(APPLIED/APPROVED/REJECTED/CANCELLED, blank=all): "
+                ACCEPT WS-FILTER-STATUS
+                DISPLAY "Filter by start date YYYYMMDD "
+                    "(0 = no lower bound): "
+                ACCEPT WS-FILTER-START-DATE
+                DISPLAY "Filter by end date YYYYMMDD "
+                    "(0 = no upper bound): "
+                ACCEPT WS-FILTER-END-DATE
+                IF WS-FILTER-END-DATE = ZERO
+                    MOVE 99999999 TO WS-FILTER-END-DATE
+                END-IF.
+
+            CHECK-REPORT-FILTER-MATCH.
+                MOVE 'Y' TO WS-FILTER-MATCH
+                IF WS-FILTER-TYPE NOT = SPACES
+                    IF FUNCTION TRIM(LEAVE-TYPE) NOT =
+                       FUNCTION TRIM(WS-FILTER-TYPE)
+                        MOVE 'N' TO WS-FILTER-MATCH
+                    END-IF
+                END-IF
+                IF WS-FILTER-STATUS NOT = SPACES
+                    IF FUNCTION TRIM(LEAVE-STATUS) NOT =
+                       FUNCTION TRIM(WS-FILTER-STATUS)
+                        MOVE 'N' TO WS-FILTER-MATCH
+                    END-IF
+                END-IF
+                IF LEAVE-DATE < WS-FILTER-START-DATE OR
+                   LEAVE-DATE > WS-FILTER-END-DATE
+                    MOVE 'N' TO WS-FILTER-MATCH
+                END-IF.
+
+            OPEN-REPORT-FILE-IF-REQUESTED.
+                MOVE 'N' TO WS-REPORT-TO-FILE
+                DISPLAY "Also write this report to a file? (Y/N): "
+                ACCEPT WS-REPORT-TO-FILE
+                IF WRITE-REPORT-TO-FILE
+                    STRING "../LEAVERPT_" DELIMITED BY SIZE
+                           FUNCTION CURRENT-DATE(1:14) DELIMITED BY SIZE
+                           ".TXT" DELIMITED BY SIZE
+                           INTO WS-REPORT-FILE-NAME
+                    OPEN OUTPUT REPORT-FILE
+                    IF REPORT-FILE-STATUS NOT = "00"
+                        DISPLAY "Error opening report file. Status: "
+                            REPORT-FILE-STATUS
+                        MOVE 'N' TO WS-REPORT-TO-FILE
+                    ELSE
+                        DISPLAY "Writing report to "
+                            FUNCTION TRIM(WS-REPORT-FILE-NAME)
+                    END-IF
+                END-IF.
+
+            WRITE-REPORT-LINE.
+                DISPLAY WS-REPORT-LINE
+                IF WRITE-REPORT-TO-FILE
+                    WRITE REPORT-RECORD FROM WS-REPORT-LINE
+                END-IF.
+
+            CLOSE-REPORT-FILE-IF-OPEN.
+                IF WRITE-REPORT-TO-FILE
+                    CLOSE REPORT-FILE
+                    MOVE 'N' TO WS-REPORT-TO-FILE
+                END-IF.
 
             SUBTRACT-LEAVE-BALANCE.
                 MOVE LEAVE-EMP-ID TO BAL-EMP-ID
@@ -545,6 +1376,8 @@
                        REWRITE BALANCE-RECORD
                    ELSE
                        DISPLAY "Warning: Annual leave balance is zero!!"
+                       DISPLAY "Recording as leave without pay (LOP)."
+                       MOVE "Y" TO LEAVE-LOP-FLAG
                    END-IF
                 WHEN "SICK"
                    IF BAL-SICK > 0
@@ -552,6 +1385,8 @@
                        REWRITE BALANCE-RECORD
                    ELSE
                        DISPLAY "Warning: Sick balance is zero!!"
+                       DISPLAY "Recording as leave without pay (LOP)."
+                       MOVE "Y" TO LEAVE-LOP-FLAG
                    END-IF
                 WHEN "CASUAL"
                    IF BAL-CASUAL > 0
@@ -559,6 +1394,8 @@
                        REWRITE BALANCE-RECORD
                    ELSE
                        DISPLAY "Warning: Casual balance is zero!!"
+                       DISPLAY "Recording as leave without pay (LOP)."
+                       MOVE "Y" TO LEAVE-LOP-FLAG
                    END-IF
                 WHEN OTHER
                    DISPLAY "Error: Unknown leave type for subtraction."
@@ -568,9 +1405,7 @@
             DISPLAY-LEAVE-BALANCES.
                CLOSE BALANCE-FILE
                IF EMPLOYEE
-                   MOVE SPACES TO TEMP-EMP-ID
-                   DISPLAY "Enter your Employee ID: "
-                   ACCEPT TEMP-EMP-ID
+                   MOVE AUTH-EMP-ID TO TEMP-EMP-ID
                    OPEN INPUT BALANCE-FILE
                    IF BAL-STATUS NOT = '00'
                        DISPLAY "Error opening LeaveBal.dat. Status: "
@@ -601,9 +1436,9 @@
                    END-IF
 
                    DISPLAY "All Employee Leave Balances"
-                   DISPLAY "---------------------------------------------------------------------------|"
-                   DISPLAY "EMP-ID    EMP-NAME           ANUAL-LEAVE    SICK-LEAVE   CASCUAL-LEAVE     |"
-                   DISPLAY "---------------------------------------------------------------------------|"
+                   DISPLAY "-----------------------------------------"
+                   DISPLAY "EMP-ID  EMP-NAME       ANNUAL SICK CASUAL"
+                   DISPLAY "-----------------------------------------"
 
                    MOVE SPACES TO BAL-EMP-ID
                    START BALANCE-FILE KEY >= BAL-EMP-ID
@@ -632,12 +1467,261 @@
                DISPLAY "Press enter to return to menu..."
                ACCEPT DUMMY-INPUT.
 
+            LOW-BALANCE-ALERT-REPORT.
+               CLOSE BALANCE-FILE
+               OPEN INPUT BALANCE-FILE
+               IF BAL-STATUS NOT = '00'
+                   DISPLAY "Error opening LeaveBal.dat. Status: "
+                   BAL-STATUS
+                   EXIT PARAGRAPH
+               END-IF
+
+               MOVE 3 TO WS-ALERT-THRESHOLD
+               DISPLAY "Alert threshold in days (default 3): "
+               ACCEPT WS-ALERT-THRESHOLD
+               IF WS-ALERT-THRESHOLD = ZERO
+                   MOVE 3 TO WS-ALERT-THRESHOLD
+               END-IF
+
+               DISPLAY "Low-Balance Alert Report (below "
+                   WS-ALERT-THRESHOLD " day(s))"
+               DISPLAY "-----------------------------------------"
+               DISPLAY "EMP-ID  EMP-NAME       ANNUAL SICK CASUAL"
+               DISPLAY "-----------------------------------------"
+
+               MOVE ZERO TO WS-ALERT-COUNT
+               MOVE SPACES TO BAL-EMP-ID
+               START BALANCE-FILE KEY >= BAL-EMP-ID
+                   INVALID KEY
+                       DISPLAY "No balance records found."
+                       CLOSE BALANCE-FILE
+                       EXIT PARAGRAPH
+               END-START
+
+               PERFORM UNTIL BAL-STATUS NOT = '00'
+                   READ BALANCE-FILE NEXT RECORD
+                       AT END
+                           MOVE '99' TO BAL-STATUS
+                       NOT AT END
+                           MOVE 'N' TO WS-ALERT-LOW
+                           IF BAL-ANNUAL < WS-ALERT-THRESHOLD OR
+                              BAL-SICK < WS-ALERT-THRESHOLD OR
+                              BAL-CASUAL < WS-ALERT-THRESHOLD
+                               MOVE 'Y' TO WS-ALERT-LOW
+                           END-IF
+                           IF BALANCE-IS-LOW
+                               ADD 1 TO WS-ALERT-COUNT
+                               DISPLAY BAL-EMP-ID "    "
+                                       BAL-EMP-NAME (1:20) "    "
+                                       BAL-ANNUAL "             "
+                                       BAL-SICK "             "
+                                       BAL-CASUAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF WS-ALERT-COUNT = ZERO
+                   DISPLAY "No employees below the threshold."
+               ELSE
+                   DISPLAY "-----------------------------------------"
+                   DISPLAY WS-ALERT-COUNT
+                       " employee(s) below the alert threshold."
+               END-IF
+
+               CLOSE BALANCE-FILE
+               DISPLAY "Press enter to return to menu..."
+               ACCEPT DUMMY-INPUT.
+
+            SET-BACKUP-APPROVER.
+               MOVE AUTH-MGR-ID TO DELEGATE-MGR-ID
+               DISPLAY "Enter backup manager ID: "
+               ACCEPT WS-DELEGATE-BACKUP-ID
+               DISPLAY "Enter start date (YYYYMMDD): "
+               ACCEPT WS-DELEGATE-START-DATE
+               DISPLAY "Enter end date (YYYYMMDD): "
+               ACCEPT WS-DELEGATE-END-DATE
+
+               MOVE WS-DELEGATE-BACKUP-ID TO MANAGER-ID
+               READ MANAGER-FILE INVALID KEY
+                   DISPLAY "Backup manager ID not found."
+                   EXIT PARAGRAPH
+               END-READ
+
+               MOVE WS-DELEGATE-BACKUP-ID TO DELEGATE-BACKUP-ID
+               MOVE WS-DELEGATE-START-DATE TO DELEGATE-START-DATE
+               MOVE WS-DELEGATE-END-DATE TO DELEGATE-END-DATE
+
+               WRITE DELEGATE-RECORD INVALID KEY
+                   REWRITE DELEGATE-RECORD
+               END-WRITE
+               DISPLAY "Backup approver set for "
+                   FUNCTION TRIM(AUTH-MGR-ID) "."
+               DISPLAY "Press enter to return to menu..."
+               ACCEPT DUMMY-INPUT.
+
+            MANAGE-LEAVE-TYPES.
+               MOVE 0 TO TYPE-CODE
+               DISPLAY " "
+               DISPLAY "CODE  NAME        MAX-DAYS  ANNUAL-ENT"
+               DISPLAY "----------------------------------------"
+               PERFORM VARYING TYPE-CODE FROM 1 BY 1
+                   UNTIL TYPE-CODE > 9
+                   READ LEAVE-TYPE-FILE INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY TYPE-CODE "     "
+                           TYPE-NAME "  "
+                           TYPE-MAX-DAYS "        "
+                           TYPE-ANNUAL-ENTITLEMENT
+                   END-READ
+               END-PERFORM
+
+               DISPLAY " "
+               DISPLAY "Enter leave type code to edit (0 to skip): "
+               ACCEPT TYPE-CODE
+               IF TYPE-CODE = 0
+                   EXIT PARAGRAPH
+               END-IF
+
+               READ LEAVE-TYPE-FILE INVALID KEY
+                   DISPLAY "Leave type code not found."
+                   EXIT PARAGRAPH
+               END-READ
+
+               DISPLAY "Enter new max days per request: "
+               ACCEPT TYPE-MAX-DAYS
+               DISPLAY "Enter new annual entitlement: "
+               ACCEPT TYPE-ANNUAL-ENTITLEMENT
+
+               REWRITE LEAVE-TYPE-RECORD INVALID KEY
+                   DISPLAY "Error updating leave type."
+               NOT INVALID KEY
+                   DISPLAY "Leave type updated."
+               END-REWRITE
+               DISPLAY "Press enter to return to menu..."
+               ACCEPT DUMMY-INPUT.
+
+            LEAVE-USAGE-SUMMARY-REPORT.
+               CLOSE LEAVE-FILE
+               OPEN INPUT LEAVE-FILE
+               IF LEAVE-STATUS-CODE NOT = '00'
+                   DISPLAY "Error opening Leave.dat. Status: "
+                       LEAVE-STATUS-CODE
+                   EXIT PARAGRAPH
+               END-IF
+
+               MOVE FUNCTION CURRENT-DATE(1:4) TO WS-USAGE-YEAR
+               DISPLAY "Summary year (YYYY, blank = current): "
+               ACCEPT WS-USAGE-YEAR
+               IF WS-USAGE-YEAR = ZERO
+                   MOVE FUNCTION CURRENT-DATE(1:4) TO WS-USAGE-YEAR
+               END-IF
+
+               PERFORM VARYING WS-USAGE-MONTH-IDX FROM 1 BY 1
+                   UNTIL WS-USAGE-MONTH-IDX > 12
+                   MOVE ZERO TO WS-USAGE-ANNUAL (WS-USAGE-MONTH-IDX)
+                   MOVE ZERO TO WS-USAGE-SICK (WS-USAGE-MONTH-IDX)
+                   MOVE ZERO TO WS-USAGE-CASUAL (WS-USAGE-MONTH-IDX)
+               END-PERFORM
+               MOVE ZERO TO WS-USAGE-TOTAL-DAYS
+
+               MOVE SPACES TO LEAVE-REQ-ID
+               START LEAVE-FILE KEY >= LEAVE-REQ-ID
+                   INVALID KEY
+                       DISPLAY "No leave records found."
+                       CLOSE LEAVE-FILE
+                       EXIT PARAGRAPH
+               END-START
+
+               PERFORM UNTIL LEAVE-STATUS-CODE NOT = '00'
+                   READ LEAVE-FILE NEXT RECORD
+                       AT END
+                           MOVE '99' TO LEAVE-STATUS-CODE
+                       NOT AT END
+                           IF LEAVE-STATUS = "APPROVED" AND
+                              LEAVE-DATE (1:4) = WS-USAGE-YEAR
+                               MOVE LEAVE-DATE (5:2) TO
+                                   WS-USAGE-MONTH-IDX
+                               EVALUATE LEAVE-TYPE
+                                   WHEN "ANNUAL"
+                                       ADD 1 TO
+                                    WS-USAGE-ANNUAL(WS-USAGE-MONTH-IDX)
+                                   WHEN "SICK"
+                                       ADD 1 TO
+                                      WS-USAGE-SICK(WS-USAGE-MONTH-IDX)
+                                   WHEN "CASUAL"
+                                       ADD 1 TO
+                                    WS-USAGE-CASUAL(WS-USAGE-MONTH-IDX)
+                               END-EVALUATE
+                               ADD 1 TO WS-USAGE-TOTAL-DAYS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LEAVE-FILE
+
+               DISPLAY " "
+               DISPLAY "Company-Wide Leave Usage Summary - "
+                   WS-USAGE-YEAR
+               DISPLAY "MONTH  ANNUAL  SICK  CASUAL"
+               DISPLAY "----------------------------"
+               PERFORM VARYING WS-USAGE-MONTH-IDX FROM 1 BY 1
+                   UNTIL WS-USAGE-MONTH-IDX > 12
+                   DISPLAY WS-USAGE-MONTH-IDX "      "
+                       WS-USAGE-ANNUAL(WS-USAGE-MONTH-IDX) "     "
+                       WS-USAGE-SICK(WS-USAGE-MONTH-IDX) "    "
+                       WS-USAGE-CASUAL(WS-USAGE-MONTH-IDX)
+               END-PERFORM
+               DISPLAY "----------------------------"
+               DISPLAY "Total approved leave days: "
+                   WS-USAGE-TOTAL-DAYS
+               DISPLAY "Press enter to return to menu..."
+               ACCEPT DUMMY-INPUT.
+
+            MANAGE-HOLIDAYS.
+               MOVE 0 TO USER-CHOICE
+               PERFORM UNTIL USER-CHOICE = 1 OR USER-CHOICE = 2 OR
+                             USER-CHOICE = 3
+                   DISPLAY "+---------------------------+"
+                   DISPLAY "| 1. Add holiday            |"
+                   DISPLAY "| 2. Remove holiday         |"
+                   DISPLAY "| 3. Back to menu           |"
+                   DISPLAY "+---------------------------+"
+                   DISPLAY "Enter your choice (1-3): "
+                   ACCEPT USER-CHOICE
+               END-PERFORM
+
+               EVALUATE USER-CHOICE
+                   WHEN 1
+                       DISPLAY "Enter holiday date (YYYYMMDD): "
+                       ACCEPT TEMP-HOL-DATE
+                       DISPLAY "Enter holiday description: "
+                       ACCEPT TEMP-HOL-DESC
+                       MOVE TEMP-HOL-DATE TO HOL-DATE
+                       MOVE TEMP-HOL-DESC TO HOL-DESC
+                       WRITE HOLIDAY-RECORD INVALID KEY
+                           DISPLAY "That date is already a holiday."
+                       NOT INVALID KEY
+                           DISPLAY "Holiday added."
+                       END-WRITE
+                   WHEN 2
+                       DISPLAY "Enter holiday date to remove: "
+                       ACCEPT TEMP-HOL-DATE
+                       MOVE TEMP-HOL-DATE TO HOL-DATE
+                       READ HOLIDAY-FILE INVALID KEY
+                           DISPLAY "That date is not on file."
+                       NOT INVALID KEY
+                           DELETE HOLIDAY-FILE
+                           DISPLAY "Holiday removed."
+                       END-READ
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               MOVE 0 TO USER-CHOICE.
+
             GENERATE-REPORT.
                DISPLAY "Opening Leave Report..."
                IF EMPLOYEE
-                   MOVE SPACES TO TEMP-EMP-ID
-                   DISPLAY "Enter your Employee ID: "
-                   ACCEPT TEMP-EMP-ID
+                   MOVE AUTH-EMP-ID TO TEMP-EMP-ID
                END-IF
                CLOSE LEAVE-FILE
                OPEN INPUT LEAVE-FILE
@@ -648,40 +1732,69 @@
                    EXIT PROGRAM
                END-IF
 
-               MOVE SPACES TO LEAVE-REQ-ID
-               START LEAVE-FILE KEY >= LEAVE-REQ-ID
-                   INVALID KEY
-                       DISPLAY "No leave records found."
-                       CLOSE LEAVE-FILE
-                       EXIT PARAGRAPH
-               END-START
+               IF MANAGER
+                   MOVE SPACES TO LEAVE-REQ-ID
+                   START LEAVE-FILE KEY >= LEAVE-REQ-ID
+                       INVALID KEY
+                           DISPLAY "No leave records found."
+                           CLOSE LEAVE-FILE
+                           EXIT PARAGRAPH
+                   END-START
+               ELSE
+                   MOVE TEMP-EMP-ID TO LEAVE-EMP-ID
+                   START LEAVE-FILE KEY >= LEAVE-EMP-ID
+                       INVALID KEY
+                           DISPLAY "No leave records found."
+                           CLOSE LEAVE-FILE
+                           EXIT PARAGRAPH
+                   END-START
+               END-IF
+
+               PERFORM PROMPT-REPORT-FILTERS
+               PERFORM OPEN-REPORT-FILE-IF-REQUESTED
 
                MOVE 'N' TO FOUND-RECORD
-               DISPLAY "|--------------------------------------------------------------------------------------------------|"
-               DISPLAY "|REQ-ID    EMP-ID    LEAVE-DATE   TYPE        STATUS   MANAGER  DECISION-DATE     REASON           |"
-               DISPLAY "|--------------------------------------------------------------------------------------------------|"
+               MOVE "|------------------------------------------|"
+                   TO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+               MOVE "|REQ-ID EMP-ID DATE TYPE STATUS MGR DECN LOP RQST|"
+                   TO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+               MOVE "|------------------------------------------|"
+                   TO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
 
                PERFORM UNTIL LEAVE-STATUS-CODE NOT = '00'
                    READ LEAVE-FILE NEXT RECORD
                        AT END
                            MOVE '99' TO LEAVE-STATUS-CODE
                        NOT AT END
-
-                           IF LEAVE-DECISION-DATE = "00000000" OR LEAVE-DECISION-DATE = SPACES
+                           IF EMPLOYEE AND
+                              LEAVE-EMP-ID NOT = TEMP-EMP-ID
+                               MOVE '99' TO LEAVE-STATUS-CODE
+                           ELSE
+                           PERFORM CHECK-REPORT-FILTER-MATCH
+                           IF FILTER-MATCHED
+                           IF LEAVE-DECISION-DATE = "00000000" OR
+                              LEAVE-DECISION-DATE = SPACES
                                 MOVE "PENDING" TO LEAVE-DECISION-DATE
+                           END-IF
 
-                            END-IF
-
-                           IF MANAGER OR (LEAVE-EMP-ID = TEMP-EMP-ID)
                                MOVE 'Y' TO FOUND-RECORD
-                               DISPLAY LEAVE-REQ-ID "    "
-                                       LEAVE-EMP-ID "    "
-                                       LEAVE-DATE   "    "
-                                       LEAVE-TYPE   "   "
-                                       LEAVE-STATUS "   "
-                                       LEAVE-MANAGER-ID "    "
-                                       LEAVE-DECISION-DATE "    "
-                                       LEAVE-REASON (1:20)
+                               STRING LEAVE-REQ-ID "    "
+                                      LEAVE-EMP-ID "    "
+                                      LEAVE-DATE   "    "
+                                      LEAVE-TYPE   "   "
+                                      LEAVE-STATUS "   "
+                                      LEAVE-MANAGER-ID "    "
+                                      LEAVE-DECISION-DATE "    "
+                                      LEAVE-LOP-FLAG "  "
+                                      LEAVE-PARENT-REQ-ID "  "
+                                      LEAVE-REASON (1:20)
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                               PERFORM WRITE-REPORT-LINE
+                           END-IF
                            END-IF
                     END-READ
                END-PERFORM
@@ -690,6 +1803,7 @@
                    DISPLAY "No leave records found."
                END-IF
 
+               PERFORM CLOSE-REPORT-FILE-IF-OPEN
                CLOSE LEAVE-FILE
                DISPLAY "Leave Report Complete."
                DISPLAY "Press Enter to return to menu..."
@@ -708,39 +1822,60 @@
                    EXIT PARAGRAPH
                END-IF
 
-               MOVE SPACES TO LEAVE-REQ-ID
                MOVE 'N' TO FOUND-FLAG
                MOVE '00' TO LEAVE-STATUS-CODE
+               MOVE TEMP-EMP-ID TO LEAVE-EMP-ID
 
-               START LEAVE-FILE KEY >= LEAVE-REQ-ID
+               START LEAVE-FILE KEY >= LEAVE-EMP-ID
                    INVALID KEY
                        DISPLAY "No records found."
                        CLOSE LEAVE-FILE
                        EXIT PARAGRAPH
                END-START
 
-               DISPLAY "|--------------------------------------------------------------------------------------------------|"
-               DISPLAY "|REQ-ID    LEAVE-DATE    LEAVE-TYPE      STATUS   MANAGER-ID   DECISION-DATE     REASON            |"
-               DISPLAY "|--------------------------------------------------------------------------------------------------|"
+               PERFORM PROMPT-REPORT-FILTERS
+               PERFORM OPEN-REPORT-FILE-IF-REQUESTED
+
+               MOVE "|--------------------------------------------|"
+                   TO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+               MOVE "|REQ-ID DATE TYPE STATUS MGR-ID DECISION LOP RQST|"
+                   TO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+               MOVE "|--------------------------------------------|"
+                   TO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
 
                PERFORM UNTIL LEAVE-STATUS-CODE NOT = '00'
                    READ LEAVE-FILE NEXT RECORD
                        AT END
                            MOVE '99' TO LEAVE-STATUS-CODE
                        NOT AT END
-                           IF LEAVE-EMP-ID = TEMP-EMP-ID
+                           IF LEAVE-EMP-ID NOT = TEMP-EMP-ID
+                               MOVE '99' TO LEAVE-STATUS-CODE
+                           ELSE
+                           PERFORM CHECK-REPORT-FILTER-MATCH
+                           IF FILTER-MATCHED
                                MOVE 'Y' TO FOUND-FLAG
-                               DISPLAY LEAVE-REQ-ID "   "
+                               STRING LEAVE-REQ-ID "   "
                                    LEAVE-DATE "      "
                                    LEAVE-TYPE "    "
                                    LEAVE-STATUS "    "
                                    LEAVE-MANAGER-ID "        "
-                                   LEAVE-DECISION-DATE "         "
+                                   LEAVE-DECISION-DATE "  "
+                                   LEAVE-LOP-FLAG "  "
+                                   LEAVE-PARENT-REQ-ID "  "
                                    LEAVE-REASON (1:20)
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                               PERFORM WRITE-REPORT-LINE
+                           END-IF
                            END-IF
                    END-READ
                END-PERFORM
 
+               PERFORM CLOSE-REPORT-FILE-IF-OPEN
+
                IF FOUND-FLAG = 'N'
                    DISPLAY "No leave records found for this employee."
                END-IF
@@ -754,6 +1889,14 @@
            CLOSE LEAVE-FILE
            CLOSE BALANCE-FILE
            CLOSE MANAGER-FILE
+           CLOSE REQCTL-FILE
+           CLOSE EMPMGR-FILE
+           CLOSE HOLIDAY-FILE
+           CLOSE APRCTL-FILE
+           CLOSE LEAVE-REQUEST-FILE
+           CLOSE EMPLOYEE-FILE
+           CLOSE DELEGATE-FILE
+           CLOSE LEAVE-TYPE-FILE
            DISPLAY "+-------------------------+"
            DISPLAY "|   Exiting the Program   |"
            DISPLAY "+-------------------------+"
