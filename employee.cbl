@@ -11,6 +11,24 @@
                RECORD KEY IS BAL-EMP-ID
                FILE STATUS IS BAL-STATUS.
 
+           SELECT EMPMGR-FILE ASSIGN TO "../EMPMGR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPMGR-EMP-ID
+               FILE STATUS IS EMPMGR-STATUS.
+
+           SELECT EMPLOYEE-FILE ASSIGN TO "../EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMPLOYEE-STATUS.
+
+           SELECT LEAVE-TYPE-FILE ASSIGN TO "../LEAVETYPE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TYPE-CODE
+               FILE STATUS IS LTYPE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD BALANCE-FILE.
@@ -21,11 +39,41 @@
            05 BAL-SICK PIC 99.
            05 BAL-CASUAL PIC 99.
 
+       FD EMPMGR-FILE.
+       01 EMPMGR-RECORD.
+           05 EMPMGR-EMP-ID PIC X(5).
+           05 EMPMGR-MGR-ID PIC X(5).
+
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           05 EMP-ID PIC X(5).
+           05 EMP-NAME PIC X(20).
+           05 EMP-DEPARTMENT PIC X(15).
+           05 EMP-HIRE-DATE PIC 9(8).
+           05 EMP-STATUS PIC X(8).
+           05 EMP-PIN PIC X(10).
+
+       FD LEAVE-TYPE-FILE.
+       01 LEAVE-TYPE-RECORD.
+           05 TYPE-CODE PIC 9.
+           05 TYPE-NAME PIC X(10).
+           05 TYPE-MAX-DAYS PIC 99.
+           05 TYPE-ANNUAL-ENTITLEMENT PIC 99.
+
        WORKING-STORAGE SECTION.
        01 BAL-STATUS PIC XX.
+       01 EMPMGR-STATUS PIC XX.
+       01 EMPLOYEE-STATUS PIC XX.
+       01 LTYPE-STATUS PIC XX.
+       01 LTYPE-AVAILABLE PIC X VALUE "N".
+          88 LEAVE-TYPE-FILE-AVAILABLE VALUE "Y".
        01 CHOICE PIC 9.
        01 TEMP-ID PIC X(5).
        01 TEMP-NAME PIC X(20).
+       01 TEMP-MGR-ID PIC X(5).
+       01 TEMP-DEPARTMENT PIC X(15).
+       01 TEMP-HIRE-DATE PIC 9(8).
+       01 TEMP-PIN PIC X(10).
        01 DEFAULT-ANNUAL PIC 99 VALUE 20.
        01 DEFAULT-SICK PIC 99 VALUE 12.
        01 DEFAULT-CASUAL PIC 99 VALUE 8.
@@ -46,6 +94,35 @@
                END-IF
            END-IF
 
+           OPEN I-O EMPMGR-FILE
+           IF EMPMGR-STATUS NOT = "00"
+               DISPLAY "EMPMGR.DAT not found. Creating file..."
+               OPEN OUTPUT EMPMGR-FILE
+               CLOSE EMPMGR-FILE
+               OPEN I-O EMPMGR-FILE
+               IF EMPMGR-STATUS NOT = "00"
+                   DISPLAY "Failed to open. Status: " EMPMGR-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN I-O EMPLOYEE-FILE
+           IF EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "EMPLOYEE.DAT not found. Creating file..."
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+               IF EMPLOYEE-STATUS NOT = "00"
+                   DISPLAY "Failed to open. Status: " EMPLOYEE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN INPUT LEAVE-TYPE-FILE
+           IF LTYPE-STATUS = "00"
+               MOVE "Y" TO LTYPE-AVAILABLE
+           END-IF
+
            PERFORM UNTIL CHOICE = 4
                DISPLAY SPACE
                DISPLAY "***** Employee Management *****"
@@ -55,6 +132,8 @@
                DISPLAY "| 2 - Delete employee  |"
                DISPLAY "| 3 - View all balances|"
                DISPLAY "| 4 - Exit             |"
+               DISPLAY "| 5 - Set emp status   |"
+               DISPLAY "| 6 - Set emp PIN      |"
                DISPLAY "+----------------------+"
                DISPLAY "Your choice: "
                ACCEPT CHOICE
@@ -70,11 +149,17 @@
 
                        DISPLAY "Enter employee name: "
                        ACCEPT TEMP-NAME
+                       DISPLAY "Enter supervising manager ID: "
+                       ACCEPT TEMP-MGR-ID
+                       DISPLAY "Enter department: "
+                       ACCEPT TEMP-DEPARTMENT
+                       DISPLAY "Enter hire date (YYYYMMDD): "
+                       ACCEPT TEMP-HIRE-DATE
+                       DISPLAY "Enter employee PIN (blank = none): "
+                       ACCEPT TEMP-PIN
 
                        MOVE TEMP-NAME TO BAL-EMP-NAME
-                       MOVE DEFAULT-ANNUAL TO BAL-ANNUAL
-                       MOVE DEFAULT-SICK TO BAL-SICK
-                       MOVE DEFAULT-CASUAL TO BAL-CASUAL
+                       PERFORM SEED-BALANCE-DEFAULTS
 
                        WRITE BALANCE-RECORD INVALID KEY
                            DISPLAY "Record already exists."
@@ -83,10 +168,62 @@
                            DISPLAY " - Annual: " BAL-ANNUAL
                            DISPLAY " - Sick:   " BAL-SICK
                            DISPLAY " - Casual: " BAL-CASUAL
+
+                           MOVE TEMP-ID TO EMPMGR-EMP-ID
+                           MOVE TEMP-MGR-ID TO EMPMGR-MGR-ID
+                           WRITE EMPMGR-RECORD INVALID KEY
+                               REWRITE EMPMGR-RECORD
+                           END-WRITE
+
+                           MOVE TEMP-ID TO EMP-ID
+                           MOVE TEMP-NAME TO EMP-NAME
+                           MOVE TEMP-DEPARTMENT TO EMP-DEPARTMENT
+                           MOVE TEMP-HIRE-DATE TO EMP-HIRE-DATE
+                           MOVE "ACTIVE" TO EMP-STATUS
+                           MOVE TEMP-PIN TO EMP-PIN
+                           WRITE EMPLOYEE-RECORD INVALID KEY
+                               REWRITE EMPLOYEE-RECORD
+                           END-WRITE
                        END-WRITE
 
                        NOT INVALID KEY
                            DISPLAY "Record already exists."
+                           MOVE TEMP-ID TO EMPMGR-EMP-ID
+                           READ EMPMGR-FILE INVALID KEY
+                               DISPLAY "No manager link on file for "
+                                   "this employee."
+                               DISPLAY "Enter supervising manager ID: "
+                               ACCEPT TEMP-MGR-ID
+                               MOVE TEMP-MGR-ID TO EMPMGR-MGR-ID
+                               WRITE EMPMGR-RECORD INVALID KEY
+                                   DISPLAY "Unable to add EMPMGR.DAT "
+                                       "record."
+                               END-WRITE
+                           END-READ
+
+                           MOVE TEMP-ID TO EMP-ID
+                           READ EMPLOYEE-FILE INVALID KEY
+                               DISPLAY "No employee profile on file "
+                                   "for this employee."
+                               DISPLAY "Enter employee name: "
+                               ACCEPT TEMP-NAME
+                               DISPLAY "Enter department: "
+                               ACCEPT TEMP-DEPARTMENT
+                               DISPLAY "Enter hire date (YYYYMMDD): "
+                               ACCEPT TEMP-HIRE-DATE
+                               DISPLAY "Enter employee PIN "
+                                   "(blank = none): "
+                               ACCEPT TEMP-PIN
+                               MOVE TEMP-NAME TO EMP-NAME
+                               MOVE TEMP-DEPARTMENT TO EMP-DEPARTMENT
+                               MOVE TEMP-HIRE-DATE TO EMP-HIRE-DATE
+                               MOVE "ACTIVE" TO EMP-STATUS
+                               MOVE TEMP-PIN TO EMP-PIN
+                               WRITE EMPLOYEE-RECORD INVALID KEY
+                                   DISPLAY "Unable to add EMPLOYEE.DAT "
+                                       "record."
+                               END-WRITE
+                           END-READ
 
                    WHEN 2
                        DISPLAY "Enter employee ID to delete: "
@@ -98,6 +235,20 @@
                        NOT INVALID KEY
                            DELETE BALANCE-FILE
                            DISPLAY "Employee deleted successfully."
+
+                           MOVE TEMP-ID TO EMPMGR-EMP-ID
+                           READ EMPMGR-FILE INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               DELETE EMPMGR-FILE
+                           END-READ
+
+                           MOVE TEMP-ID TO EMP-ID
+                           READ EMPLOYEE-FILE INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               DELETE EMPLOYEE-FILE
+                           END-READ
                        END-READ
 
                    WHEN 3
@@ -111,8 +262,10 @@
                        END-START
 
                        IF END-FILE NOT = "Y"
-                       DISPLAY "ID     NAME                  ANNUAL-LEAVE  SICK-LEAVE  CASUAL-LEAVE"
-                       DISPLAY "-------------------------------------------------------------------"
+                       DISPLAY "ID     NAME                  ANNUAL  "
+                               "SICK  CASUAL"
+                       DISPLAY "-------------------------------------"
+                               "------------"
                            PERFORM UNTIL END-FILE = "Y"
                                READ BALANCE-FILE NEXT RECORD
                                    AT END
@@ -130,10 +283,69 @@
                    WHEN 4
                    DISPLAY "Exiting program. Goodbye!"
 
+                   WHEN 5
+                       DISPLAY "Enter employee ID: "
+                       ACCEPT TEMP-ID
+                       MOVE TEMP-ID TO EMP-ID
+                       READ EMPLOYEE-FILE INVALID KEY
+                           DISPLAY "Employee not found in EMPLOYEE.DAT."
+                       NOT INVALID KEY
+                           DISPLAY "Enter status (ACTIVE/INACTIVE): "
+                           ACCEPT EMP-STATUS
+                           REWRITE EMPLOYEE-RECORD
+                           DISPLAY "Status updated."
+                       END-READ
+
+                   WHEN 6
+                       DISPLAY "Enter employee ID: "
+                       ACCEPT TEMP-ID
+                       MOVE TEMP-ID TO EMP-ID
+                       READ EMPLOYEE-FILE INVALID KEY
+                           DISPLAY "Employee not found in EMPLOYEE.DAT."
+                       NOT INVALID KEY
+                           DISPLAY "Enter new PIN (blank = none): "
+                           ACCEPT EMP-PIN
+                           REWRITE EMPLOYEE-RECORD
+                           DISPLAY "PIN updated."
+                       END-READ
+
                    WHEN OTHER
-                   DISPLAY "Invlaid choice. Enter 1,2,3 or 4."
+                   DISPLAY "Invlaid choice. Enter 1,2,3,4,5 or 6."
                END-EVALUATE
            END-PERFORM
            CLOSE BALANCE-FILE
+           CLOSE EMPMGR-FILE
+           CLOSE EMPLOYEE-FILE
+           IF LEAVE-TYPE-FILE-AVAILABLE
+               CLOSE LEAVE-TYPE-FILE
+           END-IF
 
            STOP RUN.
+
+           SEED-BALANCE-DEFAULTS.
+               MOVE DEFAULT-ANNUAL TO BAL-ANNUAL
+               MOVE DEFAULT-SICK TO BAL-SICK
+               MOVE DEFAULT-CASUAL TO BAL-CASUAL
+
+               IF LEAVE-TYPE-FILE-AVAILABLE
+                   MOVE 1 TO TYPE-CODE
+                   READ LEAVE-TYPE-FILE INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE TYPE-ANNUAL-ENTITLEMENT TO BAL-ANNUAL
+                   END-READ
+
+                   MOVE 2 TO TYPE-CODE
+                   READ LEAVE-TYPE-FILE INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE TYPE-ANNUAL-ENTITLEMENT TO BAL-SICK
+                   END-READ
+
+                   MOVE 3 TO TYPE-CODE
+                   READ LEAVE-TYPE-FILE INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE TYPE-ANNUAL-ENTITLEMENT TO BAL-CASUAL
+                   END-READ
+               END-IF.
