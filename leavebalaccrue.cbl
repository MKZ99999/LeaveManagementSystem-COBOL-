@@ -0,0 +1,122 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAVEBAL-ACCRUE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-FILE ASSIGN TO "../LEAVEBAL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BAL-EMP-ID
+               FILE STATUS IS BAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-FILE.
+       01 BALANCE-RECORD.
+           05 BAL-EMP-ID PIC X(5).
+           05 BAL-EMP-NAME PIC X(20).
+           05 BAL-ANNUAL PIC 99.
+           05 BAL-SICK PIC 99.
+           05 BAL-CASUAL PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01 BAL-STATUS PIC XX.
+       01 CHOICE PIC 9.
+       01 END-FILE PIC X VALUE "N".
+       01 EMP-COUNT PIC 9(5) VALUE ZERO.
+
+       01 MONTHLY-ANNUAL-ACCRUAL PIC 99 VALUE 02.
+       01 MONTHLY-SICK-ACCRUAL PIC 99 VALUE 01.
+       01 MONTHLY-CASUAL-ACCRUAL PIC 99 VALUE 01.
+
+       01 ANNUAL-ANNUAL-ACCRUAL PIC 99 VALUE 20.
+       01 ANNUAL-SICK-ACCRUAL PIC 99 VALUE 12.
+       01 ANNUAL-CASUAL-ACCRUAL PIC 99 VALUE 08.
+
+       01 MAX-ANNUAL-BAL PIC 99 VALUE 40.
+       01 MAX-SICK-BAL PIC 99 VALUE 20.
+       01 MAX-CASUAL-BAL PIC 99 VALUE 15.
+
+       01 WS-ANNUAL-ADD PIC 99.
+       01 WS-SICK-ADD PIC 99.
+       01 WS-CASUAL-ADD PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O BALANCE-FILE
+           IF BAL-STATUS NOT = "00"
+               DISPLAY "Error opening LEAVEBAL.DAT. Status: " BAL-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL CHOICE = 1 OR CHOICE = 2 OR CHOICE = 3
+               DISPLAY SPACE
+               DISPLAY "***** Leave Balance Accrual *****"
+               DISPLAY "+---------------------------------+"
+               DISPLAY "| 1 - Run monthly accrual         |"
+               DISPLAY "| 2 - Run year-start accrual      |"
+               DISPLAY "| 3 - Exit                        |"
+               DISPLAY "+---------------------------------+"
+               DISPLAY "Your choice: "
+               ACCEPT CHOICE
+               IF CHOICE NOT = 1 AND CHOICE NOT = 2 AND CHOICE NOT = 3
+                   DISPLAY "Invalid choice. Enter 1, 2 or 3."
+               END-IF
+           END-PERFORM
+
+           EVALUATE CHOICE
+               WHEN 1
+                   MOVE MONTHLY-ANNUAL-ACCRUAL TO WS-ANNUAL-ADD
+                   MOVE MONTHLY-SICK-ACCRUAL TO WS-SICK-ADD
+                   MOVE MONTHLY-CASUAL-ACCRUAL TO WS-CASUAL-ADD
+                   PERFORM ACCRUE-ALL-BALANCES
+               WHEN 2
+                   MOVE ANNUAL-ANNUAL-ACCRUAL TO WS-ANNUAL-ADD
+                   MOVE ANNUAL-SICK-ACCRUAL TO WS-SICK-ADD
+                   MOVE ANNUAL-CASUAL-ACCRUAL TO WS-CASUAL-ADD
+                   PERFORM ACCRUE-ALL-BALANCES
+               WHEN OTHER
+                   DISPLAY "Exiting without accruing."
+           END-EVALUATE
+
+           CLOSE BALANCE-FILE
+           STOP RUN.
+
+           ACCRUE-ALL-BALANCES.
+               MOVE "00000" TO BAL-EMP-ID
+               MOVE "N" TO END-FILE
+               MOVE ZERO TO EMP-COUNT
+
+               START BALANCE-FILE KEY IS >= BAL-EMP-ID
+                   INVALID KEY
+                       DISPLAY "No employee balances found."
+                       MOVE "Y" TO END-FILE
+               END-START
+
+               PERFORM UNTIL END-FILE = "Y"
+                   READ BALANCE-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO END-FILE
+                       NOT AT END
+                           ADD WS-ANNUAL-ADD TO BAL-ANNUAL
+                           ADD WS-SICK-ADD TO BAL-SICK
+                           ADD WS-CASUAL-ADD TO BAL-CASUAL
+
+                           IF BAL-ANNUAL > MAX-ANNUAL-BAL
+                               MOVE MAX-ANNUAL-BAL TO BAL-ANNUAL
+                           END-IF
+                           IF BAL-SICK > MAX-SICK-BAL
+                               MOVE MAX-SICK-BAL TO BAL-SICK
+                           END-IF
+                           IF BAL-CASUAL > MAX-CASUAL-BAL
+                               MOVE MAX-CASUAL-BAL TO BAL-CASUAL
+                           END-IF
+
+                           REWRITE BALANCE-RECORD
+                           ADD 1 TO EMP-COUNT
+                   END-READ
+               END-PERFORM
+
+               DISPLAY "Accrual applied to " EMP-COUNT " employee(s).".
