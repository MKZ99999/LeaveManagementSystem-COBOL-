@@ -1,62 +1,184 @@
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEAVEBAL-RETRIEVE.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-
-
            SELECT BALANCE-FILE ASSIGN TO "../LEAVEBAL.DAT"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS BAL-EMP-ID
                FILE STATUS IS BAL-STATUS.
 
+           SELECT LEAVE-FILE ASSIGN TO "../LEAVE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEAVE-REQ-ID
+               ALTERNATE RECORD KEY IS LEAVE-EMP-ID WITH DUPLICATES
+               FILE STATUS IS LEAVE-STATUS-CODE.
+
        DATA DIVISION.
        FILE SECTION.
        FD BALANCE-FILE.
        01 BALANCE-RECORD.
-           05 BAL-EMP-ID     PIC X(5).
-           05 BAL-EMP-NAME   PIC X(20).
-           05 BALANCE        PIC 99.
+           05 BAL-EMP-ID PIC X(5).
+           05 BAL-EMP-NAME PIC X(20).
+           05 BAL-ANNUAL PIC 99.
+           05 BAL-SICK PIC 99.
+           05 BAL-CASUAL PIC 99.
+
+       FD LEAVE-FILE.
+       01 LEAVE-RECORD.
+           05 LEAVE-REQ-ID PIC X(8).
+           05 LEAVE-EMP-ID PIC X(5).
+           05 LEAVE-DATE PIC 9(8).
+           05 LEAVE-REASON PIC X(50).
+           05 LEAVE-STATUS PIC X(8).
+           05 LEAVE-MANAGER-ID PIC X(5).
+           05 LEAVE-DECISION-DATE PIC X(8).
+           05 LEAVE-TYPE PIC X(10).
+           05 LEAVE-LOP-FLAG PIC X.
+              88 LEAVE-IS-LOP VALUE "Y".
+              88 LEAVE-NOT-LOP VALUE "N".
+           05 LEAVE-PARENT-REQ-ID PIC X(8).
 
        WORKING-STORAGE SECTION.
-       01 BAL-STATUS   PIC XX.
-       01 END-FILE     PIC X VALUE "N".
+       01 BAL-STATUS PIC XX.
+       01 LEAVE-STATUS-CODE PIC XX.
+       01 END-FILE PIC X VALUE "N".
+       01 EMP-COUNT PIC 9(5) VALUE ZERO.
+       01 DRIFT-COUNT PIC 9(5) VALUE ZERO.
+
+       01 DEFAULT-ANNUAL PIC 99 VALUE 20.
+       01 DEFAULT-SICK PIC 99 VALUE 12.
+       01 DEFAULT-CASUAL PIC 99 VALUE 8.
+
+       01 WS-USED-ANNUAL PIC 99.
+       01 WS-USED-SICK PIC 99.
+       01 WS-USED-CASUAL PIC 99.
 
+       01 WS-EXPECTED-ANNUAL PIC S99.
+       01 WS-EXPECTED-SICK PIC S99.
+       01 WS-EXPECTED-CASUAL PIC S99.
 
+       01 WS-DRIFT-FLAG PIC X VALUE "N".
+          88 BALANCE-HAS-DRIFTED VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-
            OPEN INPUT BALANCE-FILE
            IF BAL-STATUS NOT = "00"
-               DISPLAY "Error opening file. Status: " BAL-STATUS
+               DISPLAY "Error opening LEAVEBAL.DAT. Status: " BAL-STATUS
                STOP RUN
            END-IF
 
-           DISPLAY "EMP-ID  NAME                 BALANCE"
-           DISPLAY "-------------------------------"
-
-           MOVE "00000" TO BAL-EMP-ID
-           START BALANCE-FILE KEY IS >= BAL-EMP-ID
-               INVALID KEY
-                   DISPLAY "No data found."
-                   MOVE "Y" TO END-FILE
-           END-START
+           OPEN INPUT LEAVE-FILE
+           IF LEAVE-STATUS-CODE NOT = "00"
+               DISPLAY "Error opening LEAVE.DAT. Status: "
+                   LEAVE-STATUS-CODE
+               CLOSE BALANCE-FILE
+               STOP RUN
+           END-IF
 
+           DISPLAY "***** Leave Balance Reconciliation Report *****"
+           DISPLAY "Expected = LEAVEBAL-INIT default minus approved,"
+           DISPLAY "non-LOP days taken (accrual/rollover history is"
+           DISPLAY "not replayed - drift here also flags employees"
+           DISPLAY "who have since accrued or rolled over balances)."
+           DISPLAY " "
+           DISPLAY "EMP-ID  NAME              ANNUAL  SICK  CASUAL "
+                   "STATUS"
+           DISPLAY "----------------------------------------------"
+                   "------"
 
-           PERFORM UNTIL END-FILE = "Y"
-               READ BALANCE-FILE NEXT RECORD
-                   AT END
-                       MOVE "Y" TO END-FILE
-                   NOT AT END
-                       DISPLAY BAL-EMP-ID "   "
-                               BAL-EMP-NAME "   "
-                               BALANCE
-               END-READ
-           END-PERFORM
+           PERFORM RECONCILE-ALL-BALANCES
 
            CLOSE BALANCE-FILE
-           DISPLAY "Retrieval complete"
+           CLOSE LEAVE-FILE
+           DISPLAY " "
+           DISPLAY EMP-COUNT " employee(s) checked, "
+                   DRIFT-COUNT " with drift."
            STOP RUN.
+
+           RECONCILE-ALL-BALANCES.
+               MOVE "00000" TO BAL-EMP-ID
+               MOVE "N" TO END-FILE
+               MOVE ZERO TO EMP-COUNT
+               MOVE ZERO TO DRIFT-COUNT
+
+               START BALANCE-FILE KEY IS >= BAL-EMP-ID
+                   INVALID KEY
+                       DISPLAY "No employee balances found."
+                       MOVE "Y" TO END-FILE
+               END-START
+
+               PERFORM UNTIL END-FILE = "Y"
+                   READ BALANCE-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO END-FILE
+                       NOT AT END
+                           PERFORM COUNT-APPROVED-DAYS
+                           PERFORM COMPUTE-AND-SHOW-DRIFT
+                           ADD 1 TO EMP-COUNT
+                   END-READ
+               END-PERFORM.
+
+           COUNT-APPROVED-DAYS.
+               MOVE ZERO TO WS-USED-ANNUAL
+               MOVE ZERO TO WS-USED-SICK
+               MOVE ZERO TO WS-USED-CASUAL
+
+               MOVE BAL-EMP-ID TO LEAVE-EMP-ID
+               START LEAVE-FILE KEY IS = LEAVE-EMP-ID
+                   INVALID KEY
+                       CONTINUE
+               END-START
+
+               IF LEAVE-STATUS-CODE = "00"
+                   PERFORM UNTIL LEAVE-STATUS-CODE NOT = "00"
+                       READ LEAVE-FILE NEXT RECORD
+                           AT END
+                               MOVE "99" TO LEAVE-STATUS-CODE
+                           NOT AT END
+                               IF LEAVE-EMP-ID NOT = BAL-EMP-ID
+                                   MOVE "99" TO LEAVE-STATUS-CODE
+                               ELSE
+                                   IF LEAVE-STATUS = "APPROVED" AND
+                                      LEAVE-NOT-LOP
+                                       EVALUATE LEAVE-TYPE
+                                           WHEN "ANNUAL"
+                                               ADD 1 TO WS-USED-ANNUAL
+                                           WHEN "SICK"
+                                               ADD 1 TO WS-USED-SICK
+                                           WHEN "CASUAL"
+                                               ADD 1 TO WS-USED-CASUAL
+                                       END-EVALUATE
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               END-IF.
+
+           COMPUTE-AND-SHOW-DRIFT.
+               COMPUTE WS-EXPECTED-ANNUAL =
+                   DEFAULT-ANNUAL - WS-USED-ANNUAL
+               COMPUTE WS-EXPECTED-SICK =
+                   DEFAULT-SICK - WS-USED-SICK
+               COMPUTE WS-EXPECTED-CASUAL =
+                   DEFAULT-CASUAL - WS-USED-CASUAL
+
+               MOVE "N" TO WS-DRIFT-FLAG
+               IF WS-EXPECTED-ANNUAL NOT = BAL-ANNUAL OR
+                  WS-EXPECTED-SICK NOT = BAL-SICK OR
+                  WS-EXPECTED-CASUAL NOT = BAL-CASUAL
+                   MOVE "Y" TO WS-DRIFT-FLAG
+                   ADD 1 TO DRIFT-COUNT
+               END-IF
+
+               DISPLAY BAL-EMP-ID "   "
+                       BAL-EMP-NAME "  "
+                       BAL-ANNUAL "(" WS-EXPECTED-ANNUAL ")  "
+                       BAL-SICK "(" WS-EXPECTED-SICK ")  "
+                       BAL-CASUAL "(" WS-EXPECTED-CASUAL ")  "
+                       WS-DRIFT-FLAG.
