@@ -0,0 +1,98 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAVEBAL-ROLLOVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-FILE ASSIGN TO "../LEAVEBAL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BAL-EMP-ID
+               FILE STATUS IS BAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-FILE.
+       01 BALANCE-RECORD.
+           05 BAL-EMP-ID PIC X(5).
+           05 BAL-EMP-NAME PIC X(20).
+           05 BAL-ANNUAL PIC 99.
+           05 BAL-SICK PIC 99.
+           05 BAL-CASUAL PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01 BAL-STATUS PIC XX.
+       01 CHOICE PIC 9.
+       01 END-FILE PIC X VALUE "N".
+       01 EMP-COUNT PIC 9(5) VALUE ZERO.
+
+       01 MAX-ANNUAL-CARRY PIC 99 VALUE 10.
+       01 NEW-YEAR-SICK-DEFAULT PIC 99 VALUE 12.
+       01 NEW-YEAR-CASUAL-DEFAULT PIC 99 VALUE 08.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O BALANCE-FILE
+           IF BAL-STATUS NOT = "00"
+               DISPLAY "Error opening LEAVEBAL.DAT. Status: " BAL-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL CHOICE = 1 OR CHOICE = 2
+               DISPLAY SPACE
+               DISPLAY "***** Year-End Balance Rollover *****"
+               DISPLAY "Carry-forward policy:"
+               DISPLAY "  - Annual leave capped at " MAX-ANNUAL-CARRY
+                       " day(s) carried forward"
+               DISPLAY "  - Sick reset to " NEW-YEAR-SICK-DEFAULT
+                       ", Casual reset to " NEW-YEAR-CASUAL-DEFAULT
+               DISPLAY "+---------------------------------+"
+               DISPLAY "| 1 - Run year-end rollover       |"
+               DISPLAY "| 2 - Exit                        |"
+               DISPLAY "+---------------------------------+"
+               DISPLAY "Your choice: "
+               ACCEPT CHOICE
+               IF CHOICE NOT = 1 AND CHOICE NOT = 2
+                   DISPLAY "Invalid choice. Enter 1 or 2."
+               END-IF
+           END-PERFORM
+
+           EVALUATE CHOICE
+               WHEN 1
+                   PERFORM ROLLOVER-ALL-BALANCES
+               WHEN OTHER
+                   DISPLAY "Exiting without rolling over."
+           END-EVALUATE
+
+           CLOSE BALANCE-FILE
+           STOP RUN.
+
+           ROLLOVER-ALL-BALANCES.
+               MOVE "00000" TO BAL-EMP-ID
+               MOVE "N" TO END-FILE
+               MOVE ZERO TO EMP-COUNT
+
+               START BALANCE-FILE KEY IS >= BAL-EMP-ID
+                   INVALID KEY
+                       DISPLAY "No employee balances found."
+                       MOVE "Y" TO END-FILE
+               END-START
+
+               PERFORM UNTIL END-FILE = "Y"
+                   READ BALANCE-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO END-FILE
+                       NOT AT END
+                           IF BAL-ANNUAL > MAX-ANNUAL-CARRY
+                               MOVE MAX-ANNUAL-CARRY TO BAL-ANNUAL
+                           END-IF
+                           MOVE NEW-YEAR-SICK-DEFAULT TO BAL-SICK
+                           MOVE NEW-YEAR-CASUAL-DEFAULT TO BAL-CASUAL
+
+                           REWRITE BALANCE-RECORD
+                           ADD 1 TO EMP-COUNT
+                   END-READ
+               END-PERFORM
+
+               DISPLAY "Rollover applied to " EMP-COUNT " employee(s).".
