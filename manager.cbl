@@ -31,6 +31,9 @@
        01 CHOICE PIC 9.
        01 PWD-LENGTH PIC 99.
        01 END-FILE PIC X VALUE "N".
+       01 TEMP-OLD-PWD PIC X(20).
+       01 TEMP-NEW-PWD PIC X(20).
+       01 PWD-CHANGE-OK PIC X VALUE "N".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             OPEN I-O MANAGER-FILE
@@ -45,14 +48,16 @@
                 END-IF
             END-IF
 
-            PERFORM UNTIL CHOICE = 3
+            PERFORM UNTIL CHOICE = 4
                DISPLAY SPACE
                DISPLAY "***** Manager Management System *****"
                DISPLAY "Select option:"
                DISPLAY "+-----------------------+"
                DISPLAY "| 1 - Add new manager   |"
                DISPLAY "| 2 - View all managers |"
-               DISPLAY "| 3 - Exit              |"
+               DISPLAY "| 3 - Change password   |"
+               DISPLAY "| 4 - Exit              |"
+               DISPLAY "| 5 - Remove manager    |"
                DISPLAY "+-----------------------+"
                DISPLAY "Your choice: "
                ACCEPT CHOICE
@@ -63,9 +68,13 @@
                    WHEN 2
                        PERFORM VIEW-MANAGERS
                    WHEN 3
+                       PERFORM CHANGE-PASSWORD
+                   WHEN 4
                        DISPLAY "Exiting program. Goodbye!"
+                   WHEN 5
+                       PERFORM REMOVE-MANAGER
                    WHEN OTHER
-                       DISPLAY "Invalid choice.Please enter 1, 2, or 3."
+                       DISPLAY "Invalid choice. Enter 1, 2, 3, 4 or 5."
                END-EVALUATE
 
            END-PERFORM
@@ -105,6 +114,59 @@
                    DISPLAY "Manager already exists. Cannot add."
            END-READ.
 
+           CHANGE-PASSWORD.
+           MOVE "N" TO PWD-CHANGE-OK
+           DISPLAY "Enter Manager ID (5 chars): "
+           ACCEPT TEMP-MGR-ID
+           MOVE TEMP-MGR-ID TO MANAGER-ID
+
+           READ MANAGER-FILE
+               INVALID KEY
+                   DISPLAY "Manager ID not found."
+               NOT INVALID KEY
+                   DISPLAY "Enter current password: "
+                   ACCEPT TEMP-OLD-PWD
+                   IF FUNCTION TRIM(TEMP-OLD-PWD) =
+                      FUNCTION TRIM(MANAGER-PASSWORD)
+                       MOVE "Y" TO PWD-CHANGE-OK
+                   ELSE
+                       DISPLAY "Incorrect password."
+                   END-IF
+           END-READ
+
+           IF PWD-CHANGE-OK = "Y"
+               MOVE 0 TO PWD-LENGTH
+               PERFORM UNTIL PWD-LENGTH >= 6
+                   DISPLAY "Enter new password: "
+                   ACCEPT TEMP-NEW-PWD
+                   COMPUTE PWD-LENGTH
+                   = FUNCTION LENGTH(FUNCTION TRIM(TEMP-NEW-PWD))
+                   IF PWD-LENGTH < 6
+                       DISPLAY "Password is too short."
+                   END-IF
+               END-PERFORM
+
+               MOVE TEMP-NEW-PWD TO MANAGER-PASSWORD
+               REWRITE MANAGER-RECORD INVALID KEY
+                   DISPLAY "Error updating password."
+               NOT INVALID KEY
+                   DISPLAY "Password changed successfully."
+               END-REWRITE
+           END-IF.
+
+           REMOVE-MANAGER.
+           DISPLAY "Enter Manager ID to remove (5 chars): "
+           ACCEPT TEMP-MGR-ID
+           MOVE TEMP-MGR-ID TO MANAGER-ID
+
+           READ MANAGER-FILE
+               INVALID KEY
+                   DISPLAY "Manager ID not found."
+               NOT INVALID KEY
+                   DELETE MANAGER-FILE
+                   DISPLAY "Manager removed successfully."
+           END-READ.
+
        VIEW-MANAGERS.
            MOVE "00000" TO MANAGER-ID
            MOVE "N" TO END-FILE
