@@ -0,0 +1,135 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEAVE-FILE ASSIGN TO "../LEAVE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEAVE-REQ-ID
+               ALTERNATE RECORD KEY IS LEAVE-EMP-ID WITH DUPLICATES
+               FILE STATUS IS LEAVE-STATUS-CODE.
+
+           SELECT PAYROLL-EXTRACT-FILE ASSIGN TO "../PAYROLLEX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEAVE-FILE.
+       01 LEAVE-RECORD.
+           05 LEAVE-REQ-ID PIC X(8).
+           05 LEAVE-EMP-ID PIC X(5).
+           05 LEAVE-DATE PIC 9(8).
+           05 LEAVE-REASON PIC X(50).
+           05 LEAVE-STATUS PIC X(8).
+           05 LEAVE-MANAGER-ID PIC X(5).
+           05 LEAVE-DECISION-DATE PIC X(8).
+           05 LEAVE-TYPE PIC X(10).
+           05 LEAVE-LOP-FLAG PIC X.
+              88 LEAVE-IS-LOP VALUE "Y".
+              88 LEAVE-NOT-LOP VALUE "N".
+           05 LEAVE-PARENT-REQ-ID PIC X(8).
+
+       FD PAYROLL-EXTRACT-FILE.
+       01 EXTRACT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 LEAVE-STATUS-CODE PIC XX.
+       01 EXTRACT-STATUS PIC XX.
+       01 END-FILE PIC X VALUE "N".
+       01 CHOICE PIC 9.
+
+       01 WS-PERIOD-START PIC 9(8).
+       01 WS-PERIOD-END PIC 9(8).
+       01 WS-EXTRACT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-EXTRACT-LINE PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT LEAVE-FILE
+           IF LEAVE-STATUS-CODE NOT = "00"
+               DISPLAY "Error opening LEAVE.DAT. Status: "
+                   LEAVE-STATUS-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL CHOICE = 1 OR CHOICE = 2
+               DISPLAY SPACE
+               DISPLAY "***** Payroll Extract - Unpaid Leave *****"
+               DISPLAY "+---------------------------------+"
+               DISPLAY "| 1 - Run extract for pay period  |"
+               DISPLAY "| 2 - Exit                        |"
+               DISPLAY "+---------------------------------+"
+               DISPLAY "Your choice: "
+               ACCEPT CHOICE
+               IF CHOICE NOT = 1 AND CHOICE NOT = 2
+                   DISPLAY "Invalid choice. Enter 1 or 2."
+               END-IF
+           END-PERFORM
+
+           EVALUATE CHOICE
+               WHEN 1
+                   PERFORM RUN-PAYROLL-EXTRACT
+               WHEN OTHER
+                   DISPLAY "Exiting without extracting."
+           END-EVALUATE
+
+           CLOSE LEAVE-FILE
+           STOP RUN.
+
+           RUN-PAYROLL-EXTRACT.
+               DISPLAY "Enter pay period start date (YYYYMMDD): "
+               ACCEPT WS-PERIOD-START
+               DISPLAY "Enter pay period end date (YYYYMMDD): "
+               ACCEPT WS-PERIOD-END
+
+               OPEN OUTPUT PAYROLL-EXTRACT-FILE
+               IF EXTRACT-STATUS NOT = "00"
+                   DISPLAY "Error opening PAYROLLEX.DAT. Status: "
+                       EXTRACT-STATUS
+                   EXIT PARAGRAPH
+               END-IF
+
+               MOVE ZERO TO WS-EXTRACT-COUNT
+               MOVE SPACES TO LEAVE-REQ-ID
+               START LEAVE-FILE KEY >= LEAVE-REQ-ID
+                   INVALID KEY
+                       DISPLAY "No leave records found."
+                       CLOSE PAYROLL-EXTRACT-FILE
+                       EXIT PARAGRAPH
+               END-START
+
+               PERFORM UNTIL LEAVE-STATUS-CODE NOT = "00"
+                   READ LEAVE-FILE NEXT RECORD
+                       AT END
+                           MOVE "99" TO LEAVE-STATUS-CODE
+                       NOT AT END
+                           IF LEAVE-STATUS = "APPROVED" AND
+                              LEAVE-IS-LOP AND
+                              LEAVE-DATE NOT < WS-PERIOD-START AND
+                              LEAVE-DATE NOT > WS-PERIOD-END
+                               PERFORM WRITE-EXTRACT-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE PAYROLL-EXTRACT-FILE
+               DISPLAY "Payroll extract complete. "
+                   WS-EXTRACT-COUNT " unpaid day(s) written to "
+                   "PAYROLLEX.DAT.".
+
+           WRITE-EXTRACT-LINE.
+               STRING LEAVE-EMP-ID "  "
+                      LEAVE-DATE "  "
+                      LEAVE-TYPE "  "
+                      "LOP"          "  "
+                      LEAVE-REQ-ID "  "
+                      LEAVE-PARENT-REQ-ID
+                      DELIMITED BY SIZE
+                      INTO WS-EXTRACT-LINE
+               MOVE WS-EXTRACT-LINE TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+               ADD 1 TO WS-EXTRACT-COUNT.
